@@ -2,87 +2,382 @@
        PROGRAM-ID. POPULATE_VARS.
        AUTHOR. Luke Attard.
        DATE-WRITTEN. 12/3/2025.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 12/3/2025  LA  Original PIC-only capture, single flat table,
+      *                stops at first PROCEDURE DIVISION.
+      * 08/08/2026 LA  Bigger/guarded variable table, USAGE/SIGN/
+      *                decimal capture, edited PICTUREs, OCCURS,
+      *                REDEFINES, level-88 condition names and their
+      *                parent field, VALUE literal capture, and
+      *                PROGRAM-ID scoping for contained programs.
+      * 08/08/2026 LA  Fixed PROGRAM-ID name capture to skip the
+      *                tokenizer's "." marker instead of grabbing it as
+      *                the name. Fixed level-number detection firing on
+      *                any short numeric token (an OCCURS count, a
+      *                VALUE literal) instead of only the first token
+      *                of a data description entry.
+      *----------------------------------------------------------------
 
        DATA DIVISION.
-       
+
        LOCAL-STORAGE SECTION.
-           01 LO-INDEX                 PIC 9(4) VALUE 1.
+           01 LO-INDEX                 PIC 9(9) VALUE 1.
            01 LO-CURR-READ             PIC X(80).
-           01 LO-VAR-TYPE              PIC X(80).
-           01 LO-VARIABLE-INDEX        PIC 9(16).
-           01 LO-TYPE-INDICATOR            PIC X(80).
-           01 LO-TYPE-SIZE            PIC X(80).
-
-           01 LO-TEMP-NUM1             PIC 9(16).
+           01 LO-TEMP-NUM1             PIC 9(9).
+           01 LO-IN-DATA-DIV           PIC X(1) VALUE "N".
+           01 LO-EXPECT-LEVEL          PIC X(1) VALUE "N".
+           01 LO-CURRENT-PROGRAM       PIC X(30) VALUE SPACE.
+           01 LO-LAST-FIELD-NAME       PIC X(80) VALUE SPACE.
+           01 LO-NAME-SCAN-IDX         PIC 9(9).
 
-       LINKAGE SECTION.            
-           01 LI-AST.
-               05 LI-AST-NODES OCCURS 10000 TIMES.
-                   10 LI-AST-NODE         PIC X(80).
+      *    PENDING DATA ITEM BEING ASSEMBLED FROM THE TOKEN STREAM
+           01 LO-HAVE-PENDING          PIC X(1) VALUE "N".
+           01 LO-PENDING-LEVEL         PIC 9(2).
+           01 LO-PENDING-NAME          PIC X(80).
+           01 LO-PENDING-TYPE          PIC X(4).
+           01 LO-PENDING-SIZE          PIC 9(9).
+           01 LO-PENDING-DECIMALS      PIC 9(4).
+           01 LO-PENDING-SIGNED        PIC X(1).
+           01 LO-PENDING-USAGE         PIC X(10).
+           01 LO-PENDING-OCCURS        PIC 9(9).
+           01 LO-PENDING-IS-COND       PIC X(1).
+           01 LO-PENDING-PARENT        PIC X(80).
+           01 LO-PENDING-REDEFINES     PIC X(80).
+           01 LO-PENDING-VALUE         PIC X(80).
+           01 LO-PENDING-LINE          PIC 9(9).
 
-           01 LI-VARIABLES.
-               05 LI-VARS OCCURS 100 TIMES.
-                   10 LI-VAR-NAME      PIC X(80).
-                   10 LI-VAR-TYPE      PIC X(80).
-                   10 LI-VAR-SIZE      PIC 9(9).
+      *    PICTURE-CLAUSE SCANNER WORK FIELDS
+           01 LO-PIC-RAW               PIC X(80).
+           01 LO-PIC-LEN               PIC 9(3).
+           01 LO-PIC-POS               PIC 9(3).
+           01 LO-PIC-CHAR              PIC X(1).
+           01 LO-PIC-SIZE              PIC 9(9).
+           01 LO-PIC-DECIMALS          PIC 9(4).
+           01 LO-PIC-SEEN-V            PIC X(1).
+           01 LO-PIC-SIGNED            PIC X(1).
+           01 LO-PIC-TYPE              PIC X(4).
+           01 LO-PIC-LAST-DIGIT        PIC X(1).
+           01 LO-PIC-REP-BUF           PIC X(4).
+           01 LO-PIC-REP-LEN           PIC 9(1).
+           01 LO-PIC-REP-NUM           PIC 9(4).
 
-           01 LI-PROCEDURE-DIV-INDEX   PIC 9(16).         
+       LINKAGE SECTION.
+           COPY ASTTAB.
+           COPY VARTAB.
+           01 LI-PROCEDURE-DIV-INDEX   PIC 9(9).
 
        PROCEDURE DIVISION USING BY REFERENCE LI-AST LI-VARIABLES
-       LI-PROCEDURE-DIV-INDEX.
-      *INDEX ACTS AS INDEX
-       MOVE 1 TO LO-INDEX.
-
-      *NUM1 KEEPS TRACK OF VARIABLE INDEX
-       MOVE 1 TO LO-VARIABLE-INDEX.
-
-       PERFORM UNTIL LO-CURR-READ = "STOP"
-      *    READ FROM ARRAY
-           MOVE LI-AST-NODE(LO-INDEX) TO LO-CURR-READ
-
-      *    IF A PICTURE CLAUSE IS FOUND SAVE THE VARIABLE 
-           IF LI-AST-NODE(LO-INDEX) = "PIC"
-               MOVE LI-AST-NODE(LO-INDEX - 1) 
-               TO LI-VAR-NAME(LO-VARIABLE-INDEX)
-               MOVE LI-AST-NODE(LO-INDEX + 1) 
-               TO LO-VAR-TYPE
-               
-               UNSTRING LO-VAR-TYPE DELIMITED BY "("
-                   INTO LO-TYPE-INDICATOR, LO-TYPE-SIZE
-                   ON OVERFLOW DISPLAY "ISSUE PARSING " LO-VAR-TYPE
-               END-UNSTRING
-               
-               COMPUTE LO-TEMP-NUM1 = FUNCTION LENGTH(LO-TYPE-INDICATOR)
-               IF LO-TYPE-INDICATOR(LO-TEMP-NUM1 : 1) = "("
-                   MOVE LO-TYPE-INDICATOR(1 : LO-TEMP-NUM1 - 1) TO
-                   LO-TYPE-INDICATOR
-               END-IF 
-
-               COMPUTE LO-TEMP-NUM1 = FUNCTION LENGTH(LO-TYPE-SIZE)
-               IF LO-TYPE-SIZE(LO-TEMP-NUM1 : 1) = ")"
-                   MOVE LO-TYPE-SIZE(1 : LO-TEMP-NUM1 - 1) TO
-                   LO-TYPE-SIZE
-               END-IF 
-
-               MOVE LO-TYPE-INDICATOR TO LI-VAR-TYPE(LO-VARIABLE-INDEX)
-               MOVE LO-TYPE-SIZE TO LI-VAR-SIZE(LO-VARIABLE-INDEX)
-
-      *        ADD TO THE VARIABLE INDEX
-               ADD 1 TO LO-VARIABLE-INDEX
+           LI-PROCEDURE-DIV-INDEX.
+
+       0000-MAINLINE.
+           MOVE 1 TO LO-INDEX
+           MOVE "N" TO LI-VARS-OVERFLOW
+           MOVE 0 TO LI-VARS-COUNT
+           MOVE 0 TO LI-PROCEDURE-DIV-INDEX
+           MOVE "N" TO LO-IN-DATA-DIV
+           MOVE "N" TO LO-HAVE-PENDING
+           MOVE SPACE TO LO-CURRENT-PROGRAM
+
+           PERFORM UNTIL LO-INDEX > LI-AST-NODE-COUNT
+               MOVE LI-AST-NODE(LO-INDEX) TO LO-CURR-READ
+               PERFORM CLASSIFY-TOKEN-PARA
+               ADD 1 TO LO-INDEX
+           END-PERFORM
+
+      *    FLUSH A FINAL PENDING ITEM THAT NEVER HIT A PROCEDURE
+      *    DIVISION (E.G. A COPYBOOK-ONLY FRAGMENT)
+           PERFORM FLUSH-PENDING-PARA
+
+           EXIT PROGRAM.
+
+      *----------------------------------------------------------------
+      * CLASSIFY-TOKEN-PARA
+      * Looks at one AST token at a time and advances the state
+      * machine: PROGRAM-ID tracking, DATA/PROCEDURE DIVISION
+      * boundaries, and (while inside a DATA DIVISION) data-item
+      * assembly.
+      *----------------------------------------------------------------
+       CLASSIFY-TOKEN-PARA.
+
+           IF LO-CURR-READ = "PROGRAM-ID"
+               PERFORM FLUSH-PENDING-PARA
+      *        THE TOKENIZER SPLITS A GLUED TRAILING PERIOD INTO ITS
+      *        OWN "." NODE, SO THE PROGRAM NAME IS NOT NECESSARILY
+      *        THE VERY NEXT NODE - SKIP PAST ANY "." MARKER FIRST.
+               COMPUTE LO-NAME-SCAN-IDX = LO-INDEX + 1
+               PERFORM UNTIL LO-NAME-SCAN-IDX > LI-AST-NODE-COUNT OR
+               LI-AST-NODE(LO-NAME-SCAN-IDX) <> "."
+                   ADD 1 TO LO-NAME-SCAN-IDX
+               END-PERFORM
+               IF LO-NAME-SCAN-IDX <= LI-AST-NODE-COUNT
+                   MOVE LI-AST-NODE(LO-NAME-SCAN-IDX) TO
+                       LO-CURRENT-PROGRAM
+               END-IF
+               MOVE SPACE TO LO-LAST-FIELD-NAME
+           END-IF
+
+           IF LO-CURR-READ = "DATA"
+               IF LI-AST-NODE(LO-INDEX + 1) = "DIVISION" OR
+               LI-AST-NODE(LO-INDEX + 1) = "DIVISION."
+                   MOVE "Y" TO LO-IN-DATA-DIV
+                   MOVE "Y" TO LO-EXPECT-LEVEL
+               END-IF
            END-IF
 
-           IF LI-AST-NODE(LO-INDEX) = "PROCEDURE" 
-               IF LI-AST-NODE(LO-INDEX + 1) = "DIVISION" OR 
+           IF LO-CURR-READ = "PROCEDURE"
+               IF LI-AST-NODE(LO-INDEX + 1) = "DIVISION" OR
                LI-AST-NODE(LO-INDEX + 1) = "DIVISION."
-      *        IF WE FIND PROCEDURE DIVISION WE CAN STOP, SAVE THE INDEX
-                   MOVE "STOP" TO LO-CURR-READ
-                   ADD 2 TO LO-INDEX
-                   MOVE LO-INDEX TO LI-PROCEDURE-DIV-INDEX
+                   PERFORM FLUSH-PENDING-PARA
+                   MOVE "N" TO LO-IN-DATA-DIV
+                   IF LI-PROCEDURE-DIV-INDEX = 0
+                       COMPUTE LI-PROCEDURE-DIV-INDEX = LO-INDEX + 2
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LO-CURR-READ = "END" AND LO-IN-DATA-DIV = "N"
+               IF LI-AST-NODE(LO-INDEX + 1) = "PROGRAM"
+                   MOVE SPACE TO LO-CURRENT-PROGRAM
                END-IF
            END-IF
-           ADD 1 TO LO-INDEX
-       END-PERFORM.
 
-       EXIT PROGRAM.
+           IF LO-IN-DATA-DIV = "Y"
+               PERFORM DATA-ITEM-SCAN-PARA
+           END-IF.
+
+      *----------------------------------------------------------------
+      * DATA-ITEM-SCAN-PARA
+      * Recognizes level numbers (starting a new data item, flushing
+      * whatever item was pending) and the clauses that hang off the
+      * item currently being assembled. A 1-2 digit numeric token only
+      * starts a new item when it is the first token of a data
+      * description entry (LO-EXPECT-LEVEL tracks this, rearmed on
+      * every "." sentence-boundary marker) - otherwise a small OCCURS
+      * count or VALUE literal would be misread as a level number.
+      *----------------------------------------------------------------
+       DATA-ITEM-SCAN-PARA.
+
+           IF LO-CURR-READ = "."
+               MOVE "Y" TO LO-EXPECT-LEVEL
+           END-IF
+
+           IF LO-EXPECT-LEVEL = "Y" AND
+           FUNCTION TRIM(LO-CURR-READ) IS NUMERIC AND
+           FUNCTION LENGTH(FUNCTION TRIM(LO-CURR-READ)) <= 2
+
+               MOVE "N" TO LO-EXPECT-LEVEL
+               PERFORM FLUSH-PENDING-PARA
+               MOVE "Y" TO LO-HAVE-PENDING
+               MOVE 0 TO LO-PENDING-LEVEL
+               COMPUTE LO-PENDING-LEVEL = FUNCTION NUMVAL(LO-CURR-READ)
+               MOVE LI-AST-NODE(LO-INDEX + 1) TO LO-PENDING-NAME
+               MOVE SPACE TO LO-PENDING-TYPE
+               MOVE 0 TO LO-PENDING-SIZE
+               MOVE 0 TO LO-PENDING-DECIMALS
+               MOVE "N" TO LO-PENDING-SIGNED
+               MOVE SPACE TO LO-PENDING-USAGE
+               MOVE 0 TO LO-PENDING-OCCURS
+               MOVE SPACE TO LO-PENDING-REDEFINES
+               MOVE SPACE TO LO-PENDING-VALUE
+               MOVE LI-AST-LINE-NUM(LO-INDEX) TO LO-PENDING-LINE
+
+               IF LO-PENDING-LEVEL = 88
+                   MOVE "Y" TO LO-PENDING-IS-COND
+                   MOVE LO-LAST-FIELD-NAME TO LO-PENDING-PARENT
+               ELSE
+                   MOVE "N" TO LO-PENDING-IS-COND
+                   MOVE SPACE TO LO-PENDING-PARENT
+                   MOVE LO-PENDING-NAME TO LO-LAST-FIELD-NAME
+               END-IF
+
+           ELSE
+               IF LO-HAVE-PENDING = "Y"
+                   IF LO-CURR-READ = "PIC" OR LO-CURR-READ = "PICTURE"
+                       MOVE LI-AST-NODE(LO-INDEX + 1) TO LO-PIC-RAW
+                       PERFORM PARSE-PIC-PARA
+                       MOVE LO-PIC-TYPE TO LO-PENDING-TYPE
+                       MOVE LO-PIC-SIZE TO LO-PENDING-SIZE
+                       MOVE LO-PIC-DECIMALS TO LO-PENDING-DECIMALS
+                       MOVE LO-PIC-SIGNED TO LO-PENDING-SIGNED
+                   END-IF
+
+                   IF LO-CURR-READ = "REDEFINES"
+                       MOVE LI-AST-NODE(LO-INDEX + 1) TO
+                       LO-PENDING-REDEFINES
+                   END-IF
+
+                   IF LO-CURR-READ = "OCCURS"
+                       COMPUTE LO-PENDING-OCCURS =
+                           FUNCTION NUMVAL(LI-AST-NODE(LO-INDEX + 1))
+                   END-IF
+
+                   IF LO-CURR-READ = "VALUE" OR LO-CURR-READ = "VALUES"
+                       MOVE LI-AST-NODE(LO-INDEX + 1) TO
+                       LO-PENDING-VALUE
+                   END-IF
+
+                   IF LO-CURR-READ = "USAGE"
+                       MOVE LI-AST-NODE(LO-INDEX + 1) TO
+                       LO-PENDING-USAGE
+                   END-IF
+
+                   IF LO-CURR-READ = "COMP" OR LO-CURR-READ = "COMP-1"
+                   OR LO-CURR-READ = "COMP-2" OR
+                   LO-CURR-READ = "COMP-3" OR
+                   LO-CURR-READ = "COMP-4" OR
+                   LO-CURR-READ = "COMP-5" OR
+                   LO-CURR-READ = "BINARY" OR
+                   LO-CURR-READ = "PACKED-DECIMAL" OR
+                   LO-CURR-READ = "DISPLAY"
+                       MOVE LO-CURR-READ TO LO-PENDING-USAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * FLUSH-PENDING-PARA
+      * Commits the item currently being assembled into LI-VARS,
+      * bounds-checked against the table size and tagged with the
+      * PROGRAM-ID it was declared under.
+      *----------------------------------------------------------------
+       FLUSH-PENDING-PARA.
+           IF LO-HAVE-PENDING = "Y"
+               IF LI-VARS-COUNT >= 2000
+                   MOVE "Y" TO LI-VARS-OVERFLOW
+                   DISPLAY "POPULATE_VARS: VARIABLE TABLE OVERFLOW - "
+                       FUNCTION TRIM(LO-CURRENT-PROGRAM)
+                       " EXCEEDS 2000 FIELDS, TRUNCATING CAPTURE"
+               ELSE
+                   ADD 1 TO LI-VARS-COUNT
+                   MOVE LO-PENDING-NAME TO
+                   LI-VAR-NAME(LI-VARS-COUNT)
+                   MOVE LO-PENDING-TYPE TO
+                   LI-VAR-TYPE(LI-VARS-COUNT)
+                   MOVE LO-PENDING-SIZE TO
+                   LI-VAR-SIZE(LI-VARS-COUNT)
+                   MOVE LO-PENDING-LEVEL TO
+                   LI-VAR-LEVEL(LI-VARS-COUNT)
+                   MOVE LO-PENDING-USAGE TO
+                   LI-VAR-USAGE(LI-VARS-COUNT)
+                   MOVE LO-PENDING-SIGNED TO
+                   LI-VAR-SIGNED(LI-VARS-COUNT)
+                   MOVE LO-PENDING-DECIMALS TO
+                   LI-VAR-DECIMALS(LI-VARS-COUNT)
+                   MOVE LO-PENDING-OCCURS TO
+                   LI-VAR-OCCURS(LI-VARS-COUNT)
+                   MOVE LO-PENDING-IS-COND TO
+                   LI-VAR-IS-COND(LI-VARS-COUNT)
+                   MOVE LO-PENDING-PARENT TO
+                   LI-VAR-PARENT(LI-VARS-COUNT)
+                   MOVE LO-PENDING-REDEFINES TO
+                   LI-VAR-REDEFINES(LI-VARS-COUNT)
+                   MOVE LO-PENDING-VALUE TO
+                   LI-VAR-VALUE(LI-VARS-COUNT)
+                   MOVE LO-CURRENT-PROGRAM TO
+                   LI-VAR-PROGRAM(LI-VARS-COUNT)
+                   MOVE LO-PENDING-LINE TO
+                   LI-VAR-LINE-NUM(LI-VARS-COUNT)
+               END-IF
+               MOVE "N" TO LO-HAVE-PENDING
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PARSE-PIC-PARA
+      * Walks a raw PICTURE string character by character, handling
+      * both plain (9(n)/X(n)/A(n)) and edited (Z, comma, decimal
+      * point, currency sign, CR/DB/+/- sign) clauses, and returns
+      * the overall class, storage size, decimal digit count, and
+      * sign presence.
+      *----------------------------------------------------------------
+       PARSE-PIC-PARA.
+           MOVE 0 TO LO-PIC-SIZE
+           MOVE 0 TO LO-PIC-DECIMALS
+           MOVE "N" TO LO-PIC-SEEN-V
+           MOVE "N" TO LO-PIC-SIGNED
+           MOVE "N" TO LO-PIC-LAST-DIGIT
+           MOVE "9" TO LO-PIC-TYPE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LO-PIC-RAW)) TO
+           LO-PIC-LEN
+           MOVE 1 TO LO-PIC-POS
+
+           PERFORM UNTIL LO-PIC-POS > LO-PIC-LEN
+               MOVE LO-PIC-RAW(LO-PIC-POS:1) TO LO-PIC-CHAR
+
+               EVALUATE LO-PIC-CHAR
+                   WHEN "S"
+                       MOVE "Y" TO LO-PIC-SIGNED
+                   WHEN "V"
+                       MOVE "Y" TO LO-PIC-SEEN-V
+                   WHEN "."
+                       ADD 1 TO LO-PIC-SIZE
+                       MOVE "Y" TO LO-PIC-SEEN-V
+                       MOVE "EDIT" TO LO-PIC-TYPE
+                       MOVE "N" TO LO-PIC-LAST-DIGIT
+                   WHEN "9"
+                       ADD 1 TO LO-PIC-SIZE
+                       IF LO-PIC-SEEN-V = "Y"
+                           ADD 1 TO LO-PIC-DECIMALS
+                       END-IF
+                       MOVE "Y" TO LO-PIC-LAST-DIGIT
+                   WHEN "Z"
+                       ADD 1 TO LO-PIC-SIZE
+                       IF LO-PIC-SEEN-V = "Y"
+                           ADD 1 TO LO-PIC-DECIMALS
+                       END-IF
+                       MOVE "Y" TO LO-PIC-LAST-DIGIT
+                       MOVE "EDIT" TO LO-PIC-TYPE
+                   WHEN "X"
+                       ADD 1 TO LO-PIC-SIZE
+                       MOVE "N" TO LO-PIC-LAST-DIGIT
+                       IF LO-PIC-TYPE = "9"
+                           MOVE "X" TO LO-PIC-TYPE
+                       END-IF
+                   WHEN "A"
+                       ADD 1 TO LO-PIC-SIZE
+                       MOVE "N" TO LO-PIC-LAST-DIGIT
+                       IF LO-PIC-TYPE = "9"
+                           MOVE "A" TO LO-PIC-TYPE
+                       END-IF
+                   WHEN "("
+                       PERFORM SCAN-PIC-REPEAT-PARA
+                   WHEN OTHER
+      *                , + - $ * CR DB B 0 / ETC. - EDITING CHARACTERS
+                       ADD 1 TO LO-PIC-SIZE
+                       MOVE "N" TO LO-PIC-LAST-DIGIT
+                       MOVE "EDIT" TO LO-PIC-TYPE
+               END-EVALUATE
+
+               ADD 1 TO LO-PIC-POS
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * SCAN-PIC-REPEAT-PARA
+      * Consumes a "(nnn)" repeat factor following a PICTURE symbol
+      * and adds the extra occurrences (one was already counted by
+      * the caller) to the running size/decimals totals.
+      *----------------------------------------------------------------
+       SCAN-PIC-REPEAT-PARA.
+           MOVE SPACE TO LO-PIC-REP-BUF
+           MOVE 0 TO LO-PIC-REP-LEN
+           ADD 1 TO LO-PIC-POS
+
+           PERFORM UNTIL LO-PIC-POS > LO-PIC-LEN
+               OR LO-PIC-RAW(LO-PIC-POS:1) = ")"
+               ADD 1 TO LO-PIC-REP-LEN
+               MOVE LO-PIC-RAW(LO-PIC-POS:1) TO
+               LO-PIC-REP-BUF(LO-PIC-REP-LEN:1)
+               ADD 1 TO LO-PIC-POS
+           END-PERFORM
+
+           COMPUTE LO-PIC-REP-NUM = FUNCTION NUMVAL(LO-PIC-REP-BUF)
+           IF LO-PIC-REP-NUM > 0
+               ADD LO-PIC-REP-NUM TO LO-PIC-SIZE
+               SUBTRACT 1 FROM LO-PIC-SIZE
+               IF LO-PIC-SEEN-V = "Y" AND LO-PIC-LAST-DIGIT = "Y"
+                   ADD LO-PIC-REP-NUM TO LO-PIC-DECIMALS
+                   SUBTRACT 1 FROM LO-PIC-DECIMALS
+               END-IF
+           END-IF.
 
        END PROGRAM POPULATE_VARS.
