@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD_VAR_INDEX.
+       AUTHOR. Luke Attard.
+       DATE-WRITTEN. 08/08/2026.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026 LA  Original - one-time name index over LI-VARS so
+      *                FIND_VAR can binary-search instead of scanning
+      *                a growing table linearly on every call.
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+
+       LOCAL-STORAGE SECTION.
+           01 LO-I                     PIC 9(9).
+           01 LO-J                     PIC 9(9).
+           01 LO-KEY-ROW                PIC 9(9).
+           01 LO-KEY-NAME               PIC X(80).
+
+       LINKAGE SECTION.
+           COPY VARTAB.
+           COPY VARIDX.
+
+       PROCEDURE DIVISION USING BY REFERENCE LI-VARIABLES
+           LI-VAR-INDEX-TABLE.
+
+       0000-MAINLINE.
+      *    SEED THE INDEX AS DECLARATION ORDER, THEN INSERTION-SORT
+      *    IT INTO NAME ORDER. LI-VARS-COUNT IS SMALL ENOUGH (<= 2000)
+      *    FOR A ONE-TIME O(N**2) SORT TO BE CHEAP NEXT TO THE MANY
+      *    REPEATED LOOKUPS IT REPLACES.
+           MOVE LI-VARS-COUNT TO LI-VAR-INDEX-COUNT
+           MOVE 1 TO LO-I
+           PERFORM UNTIL LO-I > LI-VARS-COUNT
+               MOVE LO-I TO LI-VAR-INDEX-SLOT(LO-I)
+               ADD 1 TO LO-I
+           END-PERFORM
+
+           MOVE 2 TO LO-I
+           PERFORM UNTIL LO-I > LI-VARS-COUNT
+               MOVE LI-VAR-INDEX-SLOT(LO-I) TO LO-KEY-ROW
+               MOVE LI-VAR-NAME(LO-KEY-ROW) TO LO-KEY-NAME
+               MOVE LO-I TO LO-J
+
+               PERFORM UNTIL LO-J <= 1
+                   IF LI-VAR-NAME(LI-VAR-INDEX-SLOT(LO-J - 1)) <=
+                   LO-KEY-NAME
+                       EXIT PERFORM
+                   END-IF
+                   MOVE LI-VAR-INDEX-SLOT(LO-J - 1) TO
+                   LI-VAR-INDEX-SLOT(LO-J)
+                   SUBTRACT 1 FROM LO-J
+               END-PERFORM
+
+               MOVE LO-KEY-ROW TO LI-VAR-INDEX-SLOT(LO-J)
+               ADD 1 TO LO-I
+           END-PERFORM
+
+           MOVE "Y" TO LI-VAR-INDEX-BUILT
+
+           EXIT PROGRAM.
+
+       END PROGRAM BUILD_VAR_INDEX.
