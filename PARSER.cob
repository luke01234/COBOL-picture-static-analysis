@@ -2,147 +2,441 @@
        PROGRAM-ID. PARSER.
        AUTHOR. Luke Attard.
        DATE-WRITTEN. 12/3/2025.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 12/3/2025  LA  Original tokenizer, fixed-format only.
+      * 08/08/2026 LA  COPY expansion, continuation lines, free-format
+      *                source, line-number tracking, and a guarded
+      *                (no-overflow) token table.
+      * 08/08/2026 LA  Fixed continuation lines being dropped instead
+      *                of joined - a fresh line was being tokenized
+      *                before its continuation arrived. Logical lines
+      *                are now only tokenized once known complete, and
+      *                their line-number tag now follows the deferred
+      *                tokenizing correctly.
+      *----------------------------------------------------------------
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
              FILE-CONTROL.
              SELECT INPUTFILE ASSIGN TO LO-DYNAMIC-FILE
                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT COPYFILE ASSIGN TO LO-COPY-FILE-PATH
+                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
            FD INPUTFILE.
            01 INPUTFILE-RECORD.
               05 WS-CHARS PIC X(256).
- 
+
+           FD COPYFILE.
+           01 COPYFILE-RECORD.
+              05 WS-COPY-CHARS PIC X(256).
+
        LOCAL-STORAGE SECTION.
            01 LO-DYNAMIC-FILE         PIC X(256).
            01 LO-EOF                  PIC X VALUE "N".
            01 LO-POINTER              PIC 9(4) VALUE 1.
-           01 LO-TRIMMED-CHARS        PIC X(80).
-           01 LO-ARRAY-INDEX          PIC 9(4) VALUE 1.
+           01 LO-TRIMMED-CHARS        PIC X(256).
            01 LO-LINE-INDEX           PIC 9(4) VALUE 1.
            01 LO-LINE-LENGTH          PIC 9(4) VALUE 1.
            01 LO-TOKEN-INDEX          PIC 9(4) VALUE 1.
            01 LO-TOKEN                PIC X(80).
            01 LO-STOP-CHAR            PIC X(1) VALUE SPACE.
            01 LO-TEMP-VAR1            PIC X(256).
-           01 LO-TEMP-NUM1            PIC 9(3).
-       LINKAGE SECTION. 
+           01 LO-TEMP-NUM1            PIC 9(4).
+           01 LO-SOURCE-LINE-NUM      PIC 9(9) VALUE 0.
+
+      *    CONTINUATION-LINE SUPPORT (fixed format column 7 = "-")
+           01 LO-LOGICAL-LINE         PIC X(512).
+           01 LO-LOGICAL-LEN          PIC 9(4).
+           01 LO-CONTINUED            PIC X(1) VALUE "N".
+           01 LO-LOGICAL-LINE-NUM     PIC 9(9) VALUE 0.
+
+      *    COPY STATEMENT SUPPORT
+           01 LO-IN-COPY-STMT         PIC X(1) VALUE "N".
+           01 LO-SENTENCE-END         PIC X(1) VALUE "N".
+           01 LO-COPY-TOKEN-CNT       PIC 9(3) VALUE 0.
+           01 LO-COPY-TOKENS.
+               05 LO-COPY-TOKEN OCCURS 20 TIMES PIC X(80).
+           01 LO-COPY-MEMBER          PIC X(80).
+           01 LO-COPY-OLD             PIC X(80).
+           01 LO-COPY-NEW             PIC X(80).
+           01 LO-COPY-FILE-PATH       PIC X(256).
+           01 LO-COPY-IDX             PIC 9(4).
+           01 LO-COPY-REPL-IDX        PIC 9(4).
+
+       LINKAGE SECTION.
            01 LI-CMD-ARG              PIC X(256).
-           01 LI-AST.
-               05 LI-AST-NODES OCCURS 10000 TIMES.
-                   10 LI-AST-NODE         PIC X(80).
-               
+           COPY ASTTAB.
+           01 LI-SRC-FORMAT           PIC X(1).
+      *        "F" = FIXED (DEFAULT), "R" = FREE FORMAT
+           01 LI-COPYBOOK-DIR         PIC X(256).
 
-       PROCEDURE DIVISION USING LI-CMD-ARG LI-AST.
-      *PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LI-CMD-ARG LI-AST LI-SRC-FORMAT
+           LI-COPYBOOK-DIR.
 
       *Read command-line argument (filename)
        PERFORM READ-FILE-PARA.
-      *PERFORM DISPLAY-ARRAY-PARA.
-      *STOP RUN. TURNS OUT THIS IS A BAD IDEA, USE EXIT PROGRAM INSTEAD
        EXIT PROGRAM.
-       
-       
+
+
        READ-FILE-PARA.
       *TRIM FILE NAME AND MOVE IT TO DYNAMIC FILE
        MOVE FUNCTION TRIM(LI-CMD-ARG) TO LO-DYNAMIC-FILE.
+       MOVE "N" TO LI-AST-OVERFLOW.
+       MOVE 0 TO LI-AST-NODE-COUNT.
+       MOVE 0 TO LO-SOURCE-LINE-NUM.
+       MOVE 0 TO LO-LOGICAL-LINE-NUM.
+       MOVE "N" TO LO-CONTINUED.
 
        OPEN INPUT INPUTFILE.
 
        PERFORM UNTIL LO-EOF = "Y"
-      
+
       *READ FILE LINE BY LINE
-      
+
            READ INPUTFILE INTO WS-CHARS
-                AT END     
+                AT END
                 MOVE "Y" TO LO-EOF
-                NOT AT END 
+                NOT AT END
                 MOVE "N" TO LO-EOF
                 MOVE 1 TO LO-POINTER
+                ADD 1 TO LO-SOURCE-LINE-NUM
            END-READ
 
-      *CHECK TO SEE IF THE LINE IS A COMMENT OR NOT
-           IF WS-CHARS(7:1) <> "*" AND LO-EOF <> "Y"
-      *
-               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CHARS)) TO 
-               LO-LINE-LENGTH
-               MOVE 1 TO LO-LINE-INDEX
-               MOVE 1 TO LO-TOKEN-INDEX
-               MOVE SPACE TO LO-TOKEN
-               MOVE SPACE TO LO-STOP-CHAR
-      *        DISPLAY WS-CHARS
-
-               PERFORM UNTIL LO-LINE-INDEX > LO-LINE-LENGTH
-                  MOVE FUNCTION TRIM(WS-CHARS) TO 
-                  LO-TRIMMED-CHARS
-                  
-                  IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) =
-                  LO-STOP-CHAR
-                  
-                   IF LO-STOP-CHAR <> SPACE
-                    MOVE LO-STOP-CHAR TO LO-TOKEN(LO-TOKEN-INDEX:1)
-                   END-IF
+           IF LO-EOF <> "Y"
+               PERFORM CLASSIFY-LINE-PARA
+           END-IF
+
+       END-PERFORM.
+
+       CLOSE INPUTFILE.
 
-                   PERFORM SAVE-TOKEN-PARA
-                  
-                  ELSE
-                  
-                   IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) = '"'
-                   AND LO-STOP-CHAR = SPACE
-                       MOVE '"' TO LO-STOP-CHAR
+      *FLUSH ANY TRAILING LOGICAL LINE THAT NEVER SAW A CONTINUATION
+       IF LO-CONTINUED = "Y"
+           PERFORM TOKENIZE-LOGICAL-LINE-PARA
+       END-IF.
+
+      *----------------------------------------------------------------
+      * CLASSIFY-LINE-PARA
+      * Decides, based on LI-SRC-FORMAT, whether WS-CHARS is a comment,
+      * a continuation of the previous line, or the start/continuation
+      * of a fresh logical line, and feeds LO-LOGICAL-LINE accordingly.
+      *----------------------------------------------------------------
+       CLASSIFY-LINE-PARA.
+
+           IF LI-SRC-FORMAT = "R"
+      *        FREE FORMAT - NO RESERVED COLUMNS. "*>" MARKS A
+      *        WHOLE-LINE OR TRAILING COMMENT.
+               MOVE FUNCTION TRIM(WS-CHARS) TO LO-TRIMMED-CHARS
+               IF LO-TRIMMED-CHARS(1:2) = "*>" OR
+                  LO-TRIMMED-CHARS = SPACES
+                   CONTINUE
+               ELSE
+      *            DON'T TOKENIZE YET - THIS LINE MIGHT STILL PICK UP
+      *            A CONTINUATION. FLUSH WHATEVER LOGICAL LINE WAS
+      *            PENDING FROM BEFORE, THEN START THE NEW ONE PENDING
+      *            IN ITS PLACE; IT GETS TOKENIZED WHEN THE NEXT FRESH
+      *            LINE (OR EOF) FLUSHES IT IN TURN.
+                   IF LO-CONTINUED = "Y"
+                       PERFORM TOKENIZE-LOGICAL-LINE-PARA
                    END-IF
-                  
-                   IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) = "'"
-                   AND LO-STOP-CHAR = SPACE
-                       MOVE "'" TO LO-STOP-CHAR
+                   MOVE LO-SOURCE-LINE-NUM TO LO-LOGICAL-LINE-NUM
+                   MOVE LO-TRIMMED-CHARS TO LO-LOGICAL-LINE
+                   MOVE "Y" TO LO-CONTINUED
+               END-IF
+
+           ELSE
+      *        FIXED FORMAT - COLUMN 7 IS THE INDICATOR AREA.
+               IF WS-CHARS(7:1) = "*"
+                   CONTINUE
+               ELSE
+                   IF WS-CHARS(7:1) = "-"
+      *                CONTINUATION OF THE PRIOR LOGICAL LINE
+                       MOVE FUNCTION TRIM(WS-CHARS(8:249)) TO
+                       LO-TRIMMED-CHARS
+                       COMPUTE LO-LOGICAL-LEN = FUNCTION LENGTH(
+                           FUNCTION TRIM(LO-LOGICAL-LINE))
+                       MOVE FUNCTION TRIM(LO-LOGICAL-LINE) TO
+                       LO-LOGICAL-LINE
+                       MOVE LO-TRIMMED-CHARS TO
+                       LO-LOGICAL-LINE(LO-LOGICAL-LEN + 1 : )
+                   ELSE
+      *                A FRESH STATEMENT LINE - FLUSH ANY PRIOR LOGICAL
+      *                LINE FIRST, THEN START A NEW ONE PENDING. DON'T
+      *                TOKENIZE IT YET - IT MIGHT STILL PICK UP A
+      *                CONTINUATION LINE; IT GETS TOKENIZED WHEN THE
+      *                NEXT FRESH LINE (OR EOF) FLUSHES IT IN TURN.
+                       IF LO-CONTINUED = "Y"
+                           PERFORM TOKENIZE-LOGICAL-LINE-PARA
+                       END-IF
+                       MOVE LO-SOURCE-LINE-NUM TO LO-LOGICAL-LINE-NUM
+                       MOVE FUNCTION TRIM(WS-CHARS(8:249)) TO
+                       LO-LOGICAL-LINE
+                       MOVE "Y" TO LO-CONTINUED
                    END-IF
-                   
-                   MOVE LO-TRIMMED-CHARS(LO-LINE-INDEX:1) TO 
-                   LO-TOKEN(LO-TOKEN-INDEX:1)
-                   ADD 1 TO LO-TOKEN-INDEX
+               END-IF
+           END-IF.
 
-                  END-IF
+      *----------------------------------------------------------------
+      * TOKENIZE-LOGICAL-LINE-PARA
+      * Runs the existing character-by-character tokenizer against
+      * whatever is currently assembled in LO-LOGICAL-LINE. Called
+      * only once a logical line is known to be complete - when the
+      * next fresh line (or end of file) shows no further continuation
+      * is coming.
+      *----------------------------------------------------------------
+       TOKENIZE-LOGICAL-LINE-PARA.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LO-LOGICAL-LINE)) TO
+           LO-LINE-LENGTH
+           MOVE 1 TO LO-LINE-INDEX
+           MOVE 1 TO LO-TOKEN-INDEX
+           MOVE SPACE TO LO-TOKEN
+           MOVE SPACE TO LO-STOP-CHAR
 
-                  ADD 1 TO LO-LINE-INDEX
-               
-               END-PERFORM
+           PERFORM UNTIL LO-LINE-INDEX > LO-LINE-LENGTH
+              MOVE FUNCTION TRIM(LO-LOGICAL-LINE) TO
+              LO-TRIMMED-CHARS
+
+              IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) =
+              LO-STOP-CHAR
+
+               IF LO-STOP-CHAR <> SPACE
+                MOVE LO-STOP-CHAR TO LO-TOKEN(LO-TOKEN-INDEX:1)
+               END-IF
 
                PERFORM SAVE-TOKEN-PARA
 
-           END-IF
-           
-       END-PERFORM.
-       
-       CLOSE INPUTFILE.
-       
+              ELSE
+
+               IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) = '"'
+               AND LO-STOP-CHAR = SPACE
+                   MOVE '"' TO LO-STOP-CHAR
+               END-IF
+
+               IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) = "'"
+               AND LO-STOP-CHAR = SPACE
+                   MOVE "'" TO LO-STOP-CHAR
+               END-IF
+
+               MOVE LO-TRIMMED-CHARS(LO-LINE-INDEX:1) TO
+               LO-TOKEN(LO-TOKEN-INDEX:1)
+               ADD 1 TO LO-TOKEN-INDEX
+
+              END-IF
+
+              ADD 1 TO LO-LINE-INDEX
+
+           END-PERFORM
+
+           PERFORM SAVE-TOKEN-PARA
+           MOVE "N" TO LO-CONTINUED.
+
+      *----------------------------------------------------------------
+      * SAVE-TOKEN-PARA
+      * Strips a trailing statement period (recording the fact in
+      * LO-SENTENCE-END), then either buffers the token while a COPY
+      * statement is being accumulated, or appends it straight to
+      * LI-AST-NODES - guarding against running past the table.
+      *----------------------------------------------------------------
        SAVE-TOKEN-PARA.
        IF FUNCTION LENGTH(FUNCTION TRIM(LO-TOKEN)) > 0
-      *    DISPLAY LO-TOKEN " AND " LO-EOF
-           COMPUTE LO-TEMP-NUM1 = 
+           MOVE "N" TO LO-SENTENCE-END
+           COMPUTE LO-TEMP-NUM1 =
            FUNCTION LENGTH(FUNCTION TRIM(LO-TOKEN))
       *    USING THE LENGTH CHECK TO SEE IF IT ENDS WITH A PERIOD
            IF LO-TOKEN(LO-TEMP-NUM1:1) = "."
       *      CUT OUT THE LAST CHARACTER
-             MOVE LO-TOKEN(1 : LO-TEMP-NUM1 - 1) 
+             MOVE LO-TOKEN(1 : LO-TEMP-NUM1 - 1)
              TO LO-TOKEN
+             MOVE "Y" TO LO-SENTENCE-END
            END-IF
-           MOVE LO-TOKEN TO LI-AST-NODE(LO-ARRAY-INDEX)
-           ADD 1 TO LO-ARRAY-INDEX
+
+           IF LO-IN-COPY-STMT = "Y" OR LO-TOKEN = "COPY"
+               PERFORM BUFFER-COPY-TOKEN-PARA
+           ELSE
+               PERFORM APPEND-AST-NODE-PARA
+      *        EMIT A "." MARKER SO DOWNSTREAM ANALYSIS CAN FIND
+      *        STATEMENT/SENTENCE BOUNDARIES WITHOUT RE-TOKENIZING.
+               IF LO-SENTENCE-END = "Y"
+                   MOVE "." TO LO-TOKEN
+                   PERFORM APPEND-AST-NODE-PARA
+               END-IF
+           END-IF
+
            MOVE 1 TO LO-TOKEN-INDEX
            MOVE SPACE TO LO-TOKEN
            MOVE SPACE TO LO-STOP-CHAR
        END-IF.
 
+      *----------------------------------------------------------------
+      * APPEND-AST-NODE-PARA
+      * The only place a token is written into LI-AST-NODES. Bounds
+      * checked so a member bigger than the table cannot corrupt
+      * whatever follows it in storage.
+      *----------------------------------------------------------------
+       APPEND-AST-NODE-PARA.
+           IF LI-AST-NODE-COUNT >= 50000
+               MOVE "Y" TO LI-AST-OVERFLOW
+               DISPLAY "PARSER: TOKEN TABLE OVERFLOW - "
+                   FUNCTION TRIM(LO-DYNAMIC-FILE)
+                   " EXCEEDS 50000 TOKENS, TRUNCATING SCAN"
+           ELSE
+               ADD 1 TO LI-AST-NODE-COUNT
+               MOVE LO-TOKEN TO LI-AST-NODE(LI-AST-NODE-COUNT)
+               MOVE LO-LOGICAL-LINE-NUM TO
+               LI-AST-LINE-NUM(LI-AST-NODE-COUNT)
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BUFFER-COPY-TOKEN-PARA
+      * Accumulates the tokens of a COPY ... [REPLACING ... BY ...]
+      * sentence without writing them to the AST (they are replaced
+      * wholesale by the copybook's own tokens). Fires
+      * EXPAND-COPY-PARA once the terminating period is seen.
+      *----------------------------------------------------------------
+       BUFFER-COPY-TOKEN-PARA.
+           MOVE "Y" TO LO-IN-COPY-STMT
+           IF LO-COPY-TOKEN-CNT < 20
+               ADD 1 TO LO-COPY-TOKEN-CNT
+               MOVE LO-TOKEN TO LO-COPY-TOKEN(LO-COPY-TOKEN-CNT)
+           END-IF
+           IF LO-SENTENCE-END = "Y"
+               PERFORM EXPAND-COPY-PARA
+               MOVE "N" TO LO-IN-COPY-STMT
+               MOVE 0 TO LO-COPY-TOKEN-CNT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * EXPAND-COPY-PARA
+      * Resolves COPY <member>[.cpy|.CPY] against LI-COPYBOOK-DIR,
+      * tokenizes it with the same rules as the main source, and
+      * applies a single REPLACING OLD BY NEW substitution if one was
+      * coded on the COPY statement.
+      *----------------------------------------------------------------
+       EXPAND-COPY-PARA.
+           MOVE SPACE TO LO-COPY-MEMBER
+           MOVE SPACE TO LO-COPY-OLD
+           MOVE SPACE TO LO-COPY-NEW
+
+           IF LO-COPY-TOKEN-CNT > 1
+               MOVE LO-COPY-TOKEN(2) TO LO-COPY-MEMBER
+           END-IF
+
+           IF LO-COPY-TOKEN-CNT >= 5
+               IF LO-COPY-TOKEN(3) = "REPLACING"
+                   MOVE LO-COPY-TOKEN(4) TO LO-COPY-OLD
+                   MOVE LO-COPY-TOKEN(5) TO LO-COPY-NEW
+               END-IF
+           END-IF
+
+           MOVE SPACE TO LO-COPY-FILE-PATH
+           STRING FUNCTION TRIM(LI-COPYBOOK-DIR) "/"
+               FUNCTION TRIM(LO-COPY-MEMBER) ".cpy"
+               DELIMITED BY SIZE INTO LO-COPY-FILE-PATH
+           END-STRING
+
+           OPEN INPUT COPYFILE
+
+           PERFORM UNTIL 1 = 2
+               READ COPYFILE INTO WS-COPY-CHARS
+                   AT END
+                       MOVE "EOF" TO LO-TEMP-VAR1
+                   NOT AT END
+                       MOVE "MORE" TO LO-TEMP-VAR1
+               END-READ
+               IF LO-TEMP-VAR1 = "EOF"
+                   EXIT PERFORM
+               END-IF
+               IF WS-COPY-CHARS(7:1) <> "*"
+                   MOVE FUNCTION TRIM(WS-COPY-CHARS(8:249)) TO
+                   LO-LOGICAL-LINE
+                   PERFORM TOKENIZE-COPY-LINE-PARA
+               END-IF
+           END-PERFORM
+           CLOSE COPYFILE.
+
+      *----------------------------------------------------------------
+      * TOKENIZE-COPY-LINE-PARA
+      * Same tokenizer loop as TOKENIZE-LOGICAL-LINE-PARA, but applies
+      * the REPLACING substitution to each token and always appends
+      * straight to the AST (a copybook line is never itself a new
+      * COPY-statement buffer in this implementation).
+      *----------------------------------------------------------------
+       TOKENIZE-COPY-LINE-PARA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LO-LOGICAL-LINE)) TO
+           LO-LINE-LENGTH
+           MOVE 1 TO LO-LINE-INDEX
+           MOVE 1 TO LO-TOKEN-INDEX
+           MOVE SPACE TO LO-TOKEN
+           MOVE SPACE TO LO-STOP-CHAR
+
+           PERFORM UNTIL LO-LINE-INDEX > LO-LINE-LENGTH
+              MOVE FUNCTION TRIM(LO-LOGICAL-LINE) TO
+              LO-TRIMMED-CHARS
+
+              IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) = LO-STOP-CHAR
+                  IF LO-STOP-CHAR <> SPACE
+                      MOVE LO-STOP-CHAR TO
+                      LO-TOKEN(LO-TOKEN-INDEX:1)
+                  END-IF
+                  PERFORM SAVE-COPY-TOKEN-PARA
+              ELSE
+                  IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) = '"'
+                  AND LO-STOP-CHAR = SPACE
+                      MOVE '"' TO LO-STOP-CHAR
+                  END-IF
+                  IF LO-TRIMMED-CHARS(LO-LINE-INDEX:1) = "'"
+                  AND LO-STOP-CHAR = SPACE
+                      MOVE "'" TO LO-STOP-CHAR
+                  END-IF
+                  MOVE LO-TRIMMED-CHARS(LO-LINE-INDEX:1) TO
+                  LO-TOKEN(LO-TOKEN-INDEX:1)
+                  ADD 1 TO LO-TOKEN-INDEX
+              END-IF
+              ADD 1 TO LO-LINE-INDEX
+           END-PERFORM
+
+           PERFORM SAVE-COPY-TOKEN-PARA.
+
+      *----------------------------------------------------------------
+      * SAVE-COPY-TOKEN-PARA
+      * Strips the trailing period, substitutes a REPLACING match,
+      * and appends the result straight to the AST.
+      *----------------------------------------------------------------
+       SAVE-COPY-TOKEN-PARA.
+           IF FUNCTION LENGTH(FUNCTION TRIM(LO-TOKEN)) > 0
+               MOVE "N" TO LO-SENTENCE-END
+               COMPUTE LO-TEMP-NUM1 =
+               FUNCTION LENGTH(FUNCTION TRIM(LO-TOKEN))
+               IF LO-TOKEN(LO-TEMP-NUM1:1) = "."
+                   MOVE LO-TOKEN(1 : LO-TEMP-NUM1 - 1) TO LO-TOKEN
+                   MOVE "Y" TO LO-SENTENCE-END
+               END-IF
+
+               IF LO-COPY-OLD <> SPACE AND LO-TOKEN = LO-COPY-OLD
+                   MOVE LO-COPY-NEW TO LO-TOKEN
+               END-IF
+
+               PERFORM APPEND-AST-NODE-PARA
+               IF LO-SENTENCE-END = "Y"
+                   MOVE "." TO LO-TOKEN
+                   PERFORM APPEND-AST-NODE-PARA
+               END-IF
+
+               MOVE 1 TO LO-TOKEN-INDEX
+               MOVE SPACE TO LO-TOKEN
+               MOVE SPACE TO LO-STOP-CHAR
+           END-IF.
+
        DISPLAY-ARRAY-PARA.
        MOVE 1 TO LO-TEMP-NUM1.
-       MOVE "START" TO LO-TEMP-VAR1.
-       PERFORM UNTIL LO-TEMP-VAR1 = SPACES
-       MOVE LI-AST-NODE(LO-TEMP-NUM1) TO LO-TEMP-VAR1
-       ADD 1 TO LO-TEMP-NUM1
-       DISPLAY LO-TEMP-VAR1
+       PERFORM UNTIL LO-TEMP-NUM1 > LI-AST-NODE-COUNT
+           DISPLAY LI-AST-NODE(LO-TEMP-NUM1)
+           ADD 1 TO LO-TEMP-NUM1
        END-PERFORM.
 
        END PROGRAM PARSER.
-
