@@ -0,0 +1,18 @@
+      *================================================================
+      * ASTTAB.cpy
+      * Shared token/AST table layout used by PARSER and every
+      * program that consumes its output (POPULATE_VARS, FIND_VAR,
+      * the DRIVER, and the report passes hung off the driver).
+      *
+      * LI-AST-NODES was raised from 10000 to 50000 entries to cope
+      * with our larger batch/COMPUTE-heavy members and copybook
+      * expansion. LI-AST-OVERFLOW is set to "Y" by the producer if a
+      * source member still would not fit, instead of silently
+      * writing past the end of the table.
+      *================================================================
+           01 LI-AST.
+               05 LI-AST-OVERFLOW         PIC X(1).
+               05 LI-AST-NODE-COUNT       PIC 9(9).
+               05 LI-AST-NODES OCCURS 50000 TIMES.
+                   10 LI-AST-NODE         PIC X(80).
+                   10 LI-AST-LINE-NUM     PIC 9(9).
