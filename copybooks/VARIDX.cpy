@@ -0,0 +1,11 @@
+      *================================================================
+      * VARIDX.cpy
+      * One-time name index over LI-VARIABLES (see VARTAB.cpy), built
+      * by BUILD_VAR_INDEX once per scan and reused by every FIND_VAR
+      * call against that table instead of a fresh linear scan.
+      *================================================================
+           01 LI-VAR-INDEX-TABLE.
+               05 LI-VAR-INDEX-BUILT      PIC X(1).
+               05 LI-VAR-INDEX-COUNT      PIC 9(9).
+               05 LI-VAR-INDEX-ENTRIES OCCURS 2000 TIMES.
+                   10 LI-VAR-INDEX-SLOT   PIC 9(9).
