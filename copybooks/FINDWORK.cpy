@@ -0,0 +1,27 @@
+      *================================================================
+      * FINDWORK.cpy
+      * Working-storage shared by DRIVER's analysis paragraphs: the
+      * suppression list and the shop-wide PICTURE usage rollup. Kept
+      * in a copybook because both are populated and read across many
+      * paragraphs of the same program and this keeps WORKING-STORAGE
+      * SECTION itself short.
+      *================================================================
+           01 WK-SUPPRESS-COUNT        PIC 9(4) VALUE 0.
+           01 WK-SUPPRESS-TABLE.
+               05 WK-SUPPRESS-ENTRY OCCURS 200 TIMES.
+                   10 WK-SUPP-PROGRAM  PIC X(30).
+                   10 WK-SUPP-FIELD    PIC X(80).
+
+           01 WK-SUM-TYPE-9            PIC 9(9) VALUE 0.
+           01 WK-SUM-TYPE-X            PIC 9(9) VALUE 0.
+           01 WK-SUM-TYPE-A            PIC 9(9) VALUE 0.
+           01 WK-SUM-TYPE-EDIT         PIC 9(9) VALUE 0.
+           01 WK-SUM-USAGE-DISPLAY     PIC 9(9) VALUE 0.
+           01 WK-SUM-USAGE-COMP        PIC 9(9) VALUE 0.
+           01 WK-SUM-USAGE-COMP3       PIC 9(9) VALUE 0.
+           01 WK-SUM-USAGE-OTHER       PIC 9(9) VALUE 0.
+           01 WK-SUM-BUCKET-1-4        PIC 9(9) VALUE 0.
+           01 WK-SUM-BUCKET-5-9        PIC 9(9) VALUE 0.
+           01 WK-SUM-BUCKET-10-18      PIC 9(9) VALUE 0.
+           01 WK-SUM-BUCKET-19-UP      PIC 9(9) VALUE 0.
+           01 WK-SUM-FIELD-COUNT       PIC 9(9) VALUE 0.
