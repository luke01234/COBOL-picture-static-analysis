@@ -0,0 +1,30 @@
+      *================================================================
+      * VARTAB.cpy
+      * Shared variable-table layout populated by POPULATE_VARS and
+      * consumed by FIND_VAR and every downstream analysis pass.
+      *
+      * LI-VARS was raised from 100 to 2000 entries and extended to
+      * carry USAGE/SIGN/decimal position, PROGRAM-ID scope, level-88
+      * condition-name linkage, VALUE literal, REDEFINES, OCCURS
+      * bound, and group/level number for qualified-name resolution.
+      * LI-VARS-OVERFLOW is set to "Y" instead of writing past the
+      * end of the table when a member declares more fields than fit.
+      *================================================================
+           01 LI-VARIABLES.
+               05 LI-VARS-OVERFLOW        PIC X(1).
+               05 LI-VARS-COUNT           PIC 9(9).
+               05 LI-VARS OCCURS 2000 TIMES.
+                   10 LI-VAR-NAME         PIC X(80).
+                   10 LI-VAR-TYPE         PIC X(80).
+                   10 LI-VAR-SIZE         PIC 9(9).
+                   10 LI-VAR-LEVEL        PIC 9(2).
+                   10 LI-VAR-USAGE        PIC X(10).
+                   10 LI-VAR-SIGNED       PIC X(1).
+                   10 LI-VAR-DECIMALS     PIC 9(4).
+                   10 LI-VAR-OCCURS       PIC 9(9).
+                   10 LI-VAR-IS-COND      PIC X(1).
+                   10 LI-VAR-PARENT       PIC X(80).
+                   10 LI-VAR-REDEFINES    PIC X(80).
+                   10 LI-VAR-VALUE        PIC X(80).
+                   10 LI-VAR-PROGRAM      PIC X(30).
+                   10 LI-VAR-LINE-NUM     PIC 9(9).
