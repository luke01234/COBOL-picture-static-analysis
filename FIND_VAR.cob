@@ -2,55 +2,177 @@
        PROGRAM-ID. FIND_VAR.
        AUTHOR. Luke Attard.
        DATE-WRITTEN. 12/3/2025.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 12/3/2025  LA  Original - strip subscript, linear scan by name.
+      * 08/08/2026 LA  OF/IN qualified-name resolution (so two groups
+      *                sharing a field name like FILLER resolve to the
+      *                right one) and an optional binary-search lookup
+      *                against the index BUILD_VAR_INDEX produces,
+      *                falling back to the linear scan when no index
+      *                has been built for this table yet.
+      *----------------------------------------------------------------
 
        DATA DIVISION.
-       
+
        LOCAL-STORAGE SECTION.
-           01 LO-INDEX                 PIC 9(4) VALUE 1.
+           01 LO-INDEX                 PIC 9(9) VALUE 1.
            01 LO-TEMP-VAR1             PIC X(80).
            01 LO-TEMP-VAR2             PIC X(80).
            01 LO-TEMP-NUM1             PIC 9(3).
 
-       LINKAGE SECTION. 
-           01 LI-SEARCH-VAR            PIC X(80).
+      *    QUALIFIED-NAME SPLIT (FIELD OF/IN GROUP)
+           01 LO-SEARCH-FIELD          PIC X(80).
+           01 LO-SEARCH-QUALIFIER      PIC X(80).
+           01 LO-WORD1                 PIC X(80).
+           01 LO-WORD2                 PIC X(80).
+           01 LO-WORD3                 PIC X(80).
+           01 LO-QUALIFIER-ROW         PIC 9(9).
 
-           01 LI-VARIABLES.
-               05 LI-VARS OCCURS 100 TIMES.
-                   10 LI-VAR-NAME      PIC X(80).
-                   10 LI-VAR-TYPE      PIC X(80).
-                   10 LI-VAR-SIZE      PIC 9(9).
+      *    BINARY-SEARCH WORK FIELDS
+           01 LO-LOW                   PIC 9(9).
+           01 LO-HIGH                  PIC 9(9).
+           01 LO-MID                   PIC 9(9).
+           01 LO-MID-ROW               PIC 9(9).
+           01 LO-FOUND                 PIC X(1).
 
+       LINKAGE SECTION.
+           01 LI-SEARCH-VAR            PIC X(80).
+           COPY VARTAB.
+           COPY VARIDX.
            01 LI-INDEX-OUTPUT          PIC 9(16).
-               
 
-       PROCEDURE DIVISION USING BY REFERENCE LI-SEARCH-VAR LI-VARIABLES 
-       LI-INDEX-OUTPUT.
+
+       PROCEDURE DIVISION USING BY REFERENCE LI-SEARCH-VAR LI-VARIABLES
+           LI-VAR-INDEX-TABLE LI-INDEX-OUTPUT.
       *THIS IS A HELPER FUNCTION TO FIND THE INDEX OF A VARIABLE AND
       *RETURN IT
 
-       MOVE LI-VAR-NAME(LO-INDEX) TO LO-TEMP-VAR1.
        MOVE 0 TO LI-INDEX-OUTPUT.
+       PERFORM SPLIT-QUALIFIED-NAME-PARA
+       PERFORM STRIP-SUBSCRIPT-PARA
 
-       UNSTRING LI-SEARCH-VAR DELIMITED BY "("
-           INTO LO-TEMP-VAR2
-       END-UNSTRING.
-
-       COMPUTE LO-TEMP-NUM1 = FUNCTION LENGTH(LO-TEMP-VAR2).
-       
-       IF LO-TEMP-VAR2 <> LI-SEARCH-VAR
-           MOVE LO-TEMP-VAR2(1 : LO-TEMP-NUM1 - 1) TO LI-SEARCH-VAR
+       IF LI-VAR-INDEX-BUILT = "Y" AND LO-SEARCH-QUALIFIER = SPACE
+           PERFORM BINARY-SEARCH-PARA
+       ELSE
+           PERFORM LINEAR-SEARCH-PARA
        END-IF.
 
-       PERFORM UNTIL LO-TEMP-VAR1 = SPACE
-           IF LO-TEMP-VAR1 = LI-SEARCH-VAR
-               MOVE LO-INDEX TO LI-INDEX-OUTPUT
-               MOVE SPACE TO LO-TEMP-VAR1
+       EXIT PROGRAM.
+
+      *----------------------------------------------------------------
+      * SPLIT-QUALIFIED-NAME-PARA
+      * Recognizes "FIELD OF GROUP" / "FIELD IN GROUP" and separates
+      * the field being looked up from the group it is qualified by.
+      * An unqualified name passes through untouched.
+      *----------------------------------------------------------------
+       SPLIT-QUALIFIED-NAME-PARA.
+           MOVE SPACE TO LO-WORD1
+           MOVE SPACE TO LO-WORD2
+           MOVE SPACE TO LO-WORD3
+           MOVE SPACE TO LO-SEARCH-QUALIFIER
+
+           UNSTRING LI-SEARCH-VAR DELIMITED BY ALL SPACE
+               INTO LO-WORD1, LO-WORD2, LO-WORD3
+           END-UNSTRING
+
+           IF LO-WORD2 = "OF" OR LO-WORD2 = "IN"
+               MOVE LO-WORD1 TO LO-SEARCH-FIELD
+               MOVE LO-WORD3 TO LO-SEARCH-QUALIFIER
+           ELSE
+               MOVE LI-SEARCH-VAR TO LO-SEARCH-FIELD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * STRIP-SUBSCRIPT-PARA
+      * Drops a literal subscript, e.g. "WS-ARRAY-NUM(1)", off the
+      * field part of the search key before any name comparison.
+      *----------------------------------------------------------------
+       STRIP-SUBSCRIPT-PARA.
+           UNSTRING LO-SEARCH-FIELD DELIMITED BY "("
+               INTO LO-TEMP-VAR2
+           END-UNSTRING
+
+           IF LO-TEMP-VAR2 <> LO-SEARCH-FIELD
+               COMPUTE LO-TEMP-NUM1 = FUNCTION LENGTH(LO-TEMP-VAR2)
+               MOVE LO-TEMP-VAR2(1 : LO-TEMP-NUM1) TO LO-SEARCH-FIELD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * LINEAR-SEARCH-PARA
+      * The original scan, extended to honor a qualifier when one was
+      * given: once a name match is found, keep it only if the
+      * qualifier's own row appears earlier in the table and the
+      * match still lies inside that group (its level number is
+      * deeper, and no sibling/ancestor of the qualifier intervenes).
+      *----------------------------------------------------------------
+       LINEAR-SEARCH-PARA.
+           IF LO-SEARCH-QUALIFIER <> SPACE
+               PERFORM FIND-QUALIFIER-ROW-PARA
            END-IF
 
-           ADD 1 TO LO-INDEX
-           MOVE LI-VAR-NAME(LO-INDEX) TO LO-TEMP-VAR1
-       END-PERFORM.
-       
-       EXIT PROGRAM.
+           MOVE 1 TO LO-INDEX
+           MOVE "N" TO LO-FOUND
+
+           PERFORM UNTIL LO-INDEX > LI-VARS-COUNT OR LO-FOUND = "Y"
+               IF LI-VAR-NAME(LO-INDEX) = LO-SEARCH-FIELD
+                   IF LO-SEARCH-QUALIFIER = SPACE
+                       MOVE LO-INDEX TO LI-INDEX-OUTPUT
+                       MOVE "Y" TO LO-FOUND
+                   ELSE
+                       IF LO-QUALIFIER-ROW > 0 AND
+                       LO-INDEX > LO-QUALIFIER-ROW AND
+                       LI-VAR-LEVEL(LO-INDEX) >
+                       LI-VAR-LEVEL(LO-QUALIFIER-ROW)
+                           MOVE LO-INDEX TO LI-INDEX-OUTPUT
+                           MOVE "Y" TO LO-FOUND
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO LO-INDEX
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * FIND-QUALIFIER-ROW-PARA
+      * Locates the row for the group named in an OF/IN qualifier.
+      *----------------------------------------------------------------
+       FIND-QUALIFIER-ROW-PARA.
+           MOVE 0 TO LO-QUALIFIER-ROW
+           MOVE 1 TO LO-INDEX
+           PERFORM UNTIL LO-INDEX > LI-VARS-COUNT OR
+           LO-QUALIFIER-ROW > 0
+               IF LI-VAR-NAME(LO-INDEX) = LO-SEARCH-QUALIFIER
+                   MOVE LO-INDEX TO LO-QUALIFIER-ROW
+               END-IF
+               ADD 1 TO LO-INDEX
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * BINARY-SEARCH-PARA
+      * Looks LO-SEARCH-FIELD up in the name-sorted index built by
+      * BUILD_VAR_INDEX instead of scanning LI-VARIABLES linearly.
+      * Only used for an unqualified lookup; a qualified one falls
+      * back to LINEAR-SEARCH-PARA above.
+      *----------------------------------------------------------------
+       BINARY-SEARCH-PARA.
+           MOVE 1 TO LO-LOW
+           MOVE LI-VAR-INDEX-COUNT TO LO-HIGH
+           MOVE "N" TO LO-FOUND
+
+           PERFORM UNTIL LO-LOW > LO-HIGH OR LO-FOUND = "Y"
+               COMPUTE LO-MID = (LO-LOW + LO-HIGH) / 2
+               MOVE LI-VAR-INDEX-SLOT(LO-MID) TO LO-MID-ROW
+
+               IF LI-VAR-NAME(LO-MID-ROW) = LO-SEARCH-FIELD
+                   MOVE LO-MID-ROW TO LI-INDEX-OUTPUT
+                   MOVE "Y" TO LO-FOUND
+               ELSE
+                   IF LI-VAR-NAME(LO-MID-ROW) < LO-SEARCH-FIELD
+                       COMPUTE LO-LOW = LO-MID + 1
+                   ELSE
+                       COMPUTE LO-HIGH = LO-MID - 1
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        END PROGRAM FIND_VAR.
