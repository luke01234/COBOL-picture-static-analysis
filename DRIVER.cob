@@ -0,0 +1,1115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+       AUTHOR. Luke Attard.
+       INSTALLATION. APPLICATION STATIC ANALYSIS.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026 LA  Original. Ties PARSER, POPULATE_VARS,
+      *                BUILD_VAR_INDEX and FIND_VAR together into one
+      *                nightly-batch-capable analyzer: MOVE/COMPUTE/
+      *                REDEFINES/VALUE/OCCURS/88-level checks, a
+      *                findings report per member, a suppression
+      *                list, a dead-field cross-reference, a CALL
+      *                dependency map, and a shop-wide PICTURE usage
+      *                summary. Runs against one member, a PDS-style
+      *                member list (library mode, with checkpoint/
+      *                restart), or a single member restricted to a
+      *                line range (diff-scoped mode).
+      * 08/08/2026 LA  Re-scope the current-program label per
+      *                PROGRAM-ID as the token stream and variable
+      *                table are walked instead of once per member, so
+      *                nested/contained programs no longer bleed
+      *                findings into each other. Findings now carry a
+      *                line number. Missing suppression/checkpoint
+      *                files no longer abend the run. Dropped a dead
+      *                REDEFINES work-field assignment.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MEMBERLIST ASSIGN TO LO-MEMBERLIST-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SUPPRESSFILE ASSIGN TO LO-SUPPRESS-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUPPRESS-STATUS.
+               SELECT CHECKPTFILE ASSIGN TO LO-CHECKPT-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPT-STATUS.
+               SELECT REPORTFILE ASSIGN TO LO-REPORT-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT XREFFILE ASSIGN TO LO-XREF-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CALLMAPFILE ASSIGN TO LO-CALLMAP-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SUMMARYFILE ASSIGN TO LO-SUMMARY-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MEMBERLIST.
+           01  MEMBERLIST-RECORD       PIC X(256).
+
+           FD  SUPPRESSFILE.
+           01  SUPPRESSFILE-RECORD     PIC X(120).
+
+           FD  CHECKPTFILE.
+           01  CHECKPTFILE-RECORD      PIC X(80).
+
+           FD  REPORTFILE.
+           01  REPORTFILE-RECORD       PIC X(200).
+
+           FD  XREFFILE.
+           01  XREFFILE-RECORD         PIC X(200).
+
+           FD  CALLMAPFILE.
+           01  CALLMAPFILE-RECORD      PIC X(200).
+
+           FD  SUMMARYFILE.
+           01  SUMMARYFILE-RECORD      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *    COMMAND-LINE / MODE
+           01 WS-CMD-LINE              PIC X(256).
+           01 WS-MODE                  PIC X(10).
+           01 WS-MEMBER-PATH           PIC X(256).
+           01 WS-COPYBOOK-DIR          PIC X(256) VALUE "copybooks".
+           01 WS-SUPPRESS-ARG          PIC X(256).
+           01 WS-CHECKPT-ARG           PIC X(256).
+           01 WS-SUPPRESS-STATUS       PIC X(2) VALUE SPACE.
+           01 WS-CHECKPT-STATUS        PIC X(2) VALUE SPACE.
+           01 WS-VERSION-TAG           PIC X(60).
+           01 WS-DIFF-START            PIC 9(9) VALUE 0.
+           01 WS-DIFF-END              PIC 9(9) VALUE 99999999.
+           01 WS-SRC-FORMAT            PIC X(1) VALUE "F".
+
+           01 WS-MEMBERLIST-EOF        PIC X(1) VALUE "N".
+           01 WS-RESUMING              PIC X(1) VALUE "N".
+           01 WS-LAST-COMPLETED        PIC X(80) VALUE SPACE.
+
+      *    DYNAMIC FILE-ASSIGNMENT VARIABLES
+           01 LO-MEMBERLIST-FILE       PIC X(256).
+           01 LO-SUPPRESS-FILE         PIC X(256).
+           01 LO-CHECKPT-FILE          PIC X(256).
+           01 LO-REPORT-FILE           PIC X(256).
+           01 LO-XREF-FILE             PIC X(256).
+           01 LO-CALLMAP-FILE          PIC X(256)
+               VALUE "CALLMAP.RPT".
+           01 LO-SUMMARY-FILE          PIC X(256)
+               VALUE "SUMMARY.RPT".
+
+      *    PER-MEMBER SCAN STATE
+           01 WS-CURRENT-MEMBER        PIC X(256).
+           01 WS-CURRENT-PROGRAM       PIC X(30) VALUE SPACE.
+           01 WS-CURRENT-PARA          PIC X(80) VALUE SPACE.
+           01 WS-SCAN-TIMESTAMP        PIC X(26).
+
+           COPY ASTTAB.
+           COPY VARTAB.
+           COPY VARIDX.
+           COPY FINDWORK.
+           01 WS-PROCEDURE-DIV-INDEX   PIC 9(9).
+
+           01 WS-I                     PIC 9(9).
+           01 WS-J                     PIC 9(9).
+           01 WS-K                     PIC 9(9).
+           01 WS-TOK                   PIC X(80).
+           01 WS-PREV-LINE             PIC 9(9).
+           01 WS-THIS-LINE             PIC 9(9).
+           01 WS-NEXT-LINE             PIC 9(9).
+           01 WS-NAME-SCAN-IDX         PIC 9(9).
+
+           01 WS-FIND-INDEX-OUT        PIC 9(16).
+           01 WS-FIND-SEARCH           PIC X(80).
+
+      *    REPORT-LINE BUILDING
+           01 WS-REPORT-LINE           PIC X(200).
+           01 WS-SEVERITY              PIC X(10).
+           01 WS-MESSAGE               PIC X(120).
+           01 WS-FIELD-TAG             PIC X(80).
+           01 WS-FIND-LINE-NUM         PIC 9(9).
+           01 WS-FINDING-COUNT         PIC 9(9) VALUE 0.
+
+      *    STATEMENT-WALK WORK FIELDS (MOVE/ARITHMETIC/CALL/XREF)
+           01 WS-MOVE-SRC              PIC X(80).
+           01 WS-MOVE-TGT              PIC X(80).
+           01 WS-MOVE-SRC-ROW          PIC 9(9).
+           01 WS-MOVE-TGT-ROW          PIC 9(9).
+           01 WS-ARITH-TGT             PIC X(80).
+           01 WS-ARITH-TGT-ROW         PIC 9(9).
+           01 WS-ARITH-MAX-DIGITS      PIC 9(4).
+           01 WS-ARITH-OPERAND-ROW     PIC 9(9).
+           01 WS-CALL-TARGET           PIC X(80).
+           01 WS-REDEFINES-ROW         PIC 9(9).
+           01 WS-PARENT-ROW            PIC 9(9).
+           01 WS-REDEF-SIZE            PIC 9(9).
+           01 WS-BASE-SIZE             PIC 9(9).
+           01 WS-LIT-LEN               PIC 9(4).
+           01 WS-DEAD-COUNT            PIC 9(9) VALUE 0.
+           01 WS-SUB-BASE              PIC X(80).
+           01 WS-SUB-REST              PIC X(80).
+           01 WS-SUB-TEXT              PIC X(80).
+           01 WS-SUB-VAL               PIC 9(9).
+
+      *    VARIABLE-REFERENCE HIT TABLE - MARKS FIELDS SEEN PAST THE
+      *    PROCEDURE DIVISION SO DEAD (DECLARED-BUT-UNREFERENCED)
+      *    FIELDS CAN BE CALLED OUT ON THE CROSS-REFERENCE LISTING
+           01 WS-VAR-HIT-TABLE.
+               05 WS-VAR-HIT OCCURS 2000 TIMES PIC X(1).
+
+           01 WS-CALLMAP-OPEN          PIC X(1) VALUE "N".
+           01 WS-FOUND-SUPPRESSED      PIC X(1) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-PARSE-ARGS-PARA
+           PERFORM 1100-STAMP-TIMESTAMP-PARA
+           PERFORM 1200-LOAD-SUPPRESSIONS-PARA THRU 1200-EXIT
+
+           OPEN OUTPUT CALLMAPFILE
+           MOVE "Y" TO WS-CALLMAP-OPEN
+           MOVE SPACE TO CALLMAPFILE-RECORD
+           MOVE "CALL CROSS-REFERENCE - CALLER / TARGET"
+               TO CALLMAPFILE-RECORD
+           WRITE CALLMAPFILE-RECORD
+
+           EVALUATE WS-MODE
+               WHEN "LIBRARY"
+                   PERFORM 2000-RUN-LIBRARY-PARA
+               WHEN OTHER
+      *            "MEMBER" OR "DIFF" - BOTH SCAN ONE SOURCE FILE;
+      *            DIFF MODE JUST NARROWS WHICH LINES THE CHECKS FIRE
+      *            ON (SEE 3000-SCAN-MEMBER-PARA).
+                   MOVE WS-MEMBER-PATH TO WS-CURRENT-MEMBER
+                   PERFORM 3000-SCAN-MEMBER-PARA
+           END-EVALUATE
+
+           PERFORM 9000-WRITE-SUMMARY-PARA
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-PARSE-ARGS-PARA
+      * ACCEPT FROM COMMAND-LINE returns the whole invocation as one
+      * string (a GnuCOBOL extension); space-split it into the
+      * MEMBER/LIBRARY/DIFF positional arguments described above.
+      *----------------------------------------------------------------
+       1000-PARSE-ARGS-PARA.
+           MOVE SPACE TO WS-CMD-LINE
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           MOVE SPACE TO WS-MODE
+           MOVE SPACE TO WS-MEMBER-PATH
+           MOVE SPACE TO WS-SUPPRESS-ARG
+           MOVE SPACE TO WS-CHECKPT-ARG
+           MOVE SPACE TO WS-VERSION-TAG
+
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+               INTO WS-MODE WS-MEMBER-PATH WS-COPYBOOK-DIR
+           END-UNSTRING
+
+           IF WS-MODE = "DIFF"
+               PERFORM 1010-PARSE-DIFF-ARGS-PARA
+           ELSE
+               PERFORM 1020-PARSE-PLAIN-ARGS-PARA
+           END-IF
+
+           IF WS-COPYBOOK-DIR = SPACE
+               MOVE "copybooks" TO WS-COPYBOOK-DIR
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1010-PARSE-DIFF-ARGS-PARA
+      * DIFF <path> <start-line> <end-line> [copybook-dir] [suppress]
+      *----------------------------------------------------------------
+       1010-PARSE-DIFF-ARGS-PARA.
+           MOVE SPACE TO WS-FIND-SEARCH
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+               INTO WS-MODE WS-MEMBER-PATH WS-FIELD-TAG WS-MESSAGE
+                   WS-COPYBOOK-DIR WS-SUPPRESS-ARG
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-FIELD-TAG) IS NUMERIC
+               COMPUTE WS-DIFF-START =
+                   FUNCTION NUMVAL(WS-FIELD-TAG)
+           END-IF
+           IF FUNCTION TRIM(WS-MESSAGE) IS NUMERIC
+               COMPUTE WS-DIFF-END = FUNCTION NUMVAL(WS-MESSAGE)
+           END-IF
+           MOVE SPACE TO WS-FIELD-TAG
+           MOVE SPACE TO WS-MESSAGE.
+
+      *----------------------------------------------------------------
+      * 1020-PARSE-PLAIN-ARGS-PARA
+      * MEMBER <path> [copybook-dir] [suppress-file] [version-tag]
+      * LIBRARY <list-path> [copybook-dir] [suppress-file] [ckpt]
+      *----------------------------------------------------------------
+       1020-PARSE-PLAIN-ARGS-PARA.
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+               INTO WS-MODE WS-MEMBER-PATH WS-COPYBOOK-DIR
+                   WS-SUPPRESS-ARG WS-CHECKPT-ARG
+           END-UNSTRING
+           MOVE WS-CHECKPT-ARG TO WS-VERSION-TAG
+           MOVE WS-MEMBER-PATH TO LO-MEMBERLIST-FILE.
+
+      *----------------------------------------------------------------
+      * 1100-STAMP-TIMESTAMP-PARA
+      * Records when this scan actually ran, so a findings report can
+      * be tied back to the exact revision it was run against.
+      * A true source-member last-modified timestamp would need a
+      * non-standard file-status call; this shop instead stamps the
+      * scan's own run time together with whatever version tag the
+      * caller (JCL, a pre-commit hook, a change ticket number) chose
+      * to pass as the trailing MEMBER-mode argument.
+      *----------------------------------------------------------------
+       1100-STAMP-TIMESTAMP-PARA.
+           MOVE SPACE TO WS-SCAN-TIMESTAMP
+           ACCEPT WS-SCAN-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-SCAN-TIMESTAMP(10:8) FROM TIME.
+
+      *----------------------------------------------------------------
+      * 1200-LOAD-SUPPRESSIONS-PARA
+      * Reads a PROGRAM-ID,FIELD-OR-PARAGRAPH suppression list so
+      * previously-reviewed findings do not reappear on every nightly
+      * run. Silently does nothing if no suppression file was given,
+      * or if the given file does not exist - suppression is opt-in.
+      *----------------------------------------------------------------
+       1200-LOAD-SUPPRESSIONS-PARA.
+           MOVE 0 TO WK-SUPPRESS-COUNT
+           IF WS-SUPPRESS-ARG = SPACE
+               GO TO 1200-EXIT
+           END-IF
+
+           MOVE WS-SUPPRESS-ARG TO LO-SUPPRESS-FILE
+           OPEN INPUT SUPPRESSFILE
+           IF WS-SUPPRESS-STATUS NOT = "00"
+               GO TO 1200-EXIT
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ SUPPRESSFILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               IF WK-SUPPRESS-COUNT < 200 AND
+               FUNCTION TRIM(SUPPRESSFILE-RECORD) <> SPACE
+                   ADD 1 TO WK-SUPPRESS-COUNT
+                   UNSTRING SUPPRESSFILE-RECORD DELIMITED BY ","
+                       INTO WK-SUPP-PROGRAM(WK-SUPPRESS-COUNT)
+                           WK-SUPP-FIELD(WK-SUPPRESS-COUNT)
+                   END-UNSTRING
+               END-IF
+           END-PERFORM
+
+           CLOSE SUPPRESSFILE.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-RUN-LIBRARY-PARA
+      * Batch-scans every member named in the MEMBERLIST file,
+      * skipping forward past whatever member a prior run's
+      * checkpoint says finished last so an abend partway through a
+      * big library does not force a full rescan.
+      *----------------------------------------------------------------
+       2000-RUN-LIBRARY-PARA.
+           PERFORM 2100-LOAD-CHECKPOINT-PARA THRU 2100-EXIT
+
+           MOVE "N" TO WS-MEMBERLIST-EOF
+           OPEN INPUT MEMBERLIST
+
+           PERFORM UNTIL WS-MEMBERLIST-EOF = "Y"
+               READ MEMBERLIST
+                   AT END
+                       MOVE "Y" TO WS-MEMBERLIST-EOF
+               END-READ
+
+               IF WS-MEMBERLIST-EOF <> "Y" AND
+               FUNCTION TRIM(MEMBERLIST-RECORD) <> SPACE
+                   PERFORM 2050-SCAN-IF-NOT-DONE-PARA
+               END-IF
+           END-PERFORM
+
+           CLOSE MEMBERLIST.
+
+      *----------------------------------------------------------------
+      * 2050-SCAN-IF-NOT-DONE-PARA
+      * Skips members up to and including the checkpointed one, then
+      * scans every member after it and advances the checkpoint.
+      *----------------------------------------------------------------
+       2050-SCAN-IF-NOT-DONE-PARA.
+           IF WS-RESUMING = "Y"
+               IF FUNCTION TRIM(MEMBERLIST-RECORD) =
+               FUNCTION TRIM(WS-LAST-COMPLETED)
+                   MOVE "N" TO WS-RESUMING
+               END-IF
+           ELSE
+               MOVE FUNCTION TRIM(MEMBERLIST-RECORD) TO
+               WS-CURRENT-MEMBER
+               PERFORM 3000-SCAN-MEMBER-PARA
+               MOVE WS-CURRENT-MEMBER TO WS-LAST-COMPLETED
+               PERFORM 2200-SAVE-CHECKPOINT-PARA THRU 2200-EXIT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2100-LOAD-CHECKPOINT-PARA
+      * If a checkpoint file exists and has a member name in it, scan
+      * resumes right after that member instead of from the top. No
+      * checkpoint file yet (the normal state for a first run) is not
+      * an error - the scan simply starts from the top.
+      *----------------------------------------------------------------
+       2100-LOAD-CHECKPOINT-PARA.
+           MOVE "N" TO WS-RESUMING
+           MOVE SPACE TO WS-LAST-COMPLETED
+           IF WS-CHECKPT-ARG = SPACE
+               GO TO 2100-EXIT
+           END-IF
+
+           MOVE WS-CHECKPT-ARG TO LO-CHECKPT-FILE
+           OPEN INPUT CHECKPTFILE
+           IF WS-CHECKPT-STATUS NOT = "00"
+               GO TO 2100-EXIT
+           END-IF
+
+           READ CHECKPTFILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION TRIM(CHECKPTFILE-RECORD) TO
+                   WS-LAST-COMPLETED
+                   MOVE "Y" TO WS-RESUMING
+           END-READ
+           CLOSE CHECKPTFILE.
+
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-SAVE-CHECKPOINT-PARA
+      * Rewrites the checkpoint with the member that just finished
+      * cleanly, so a restart after an abend picks up right after it.
+      *----------------------------------------------------------------
+       2200-SAVE-CHECKPOINT-PARA.
+           IF WS-CHECKPT-ARG = SPACE
+               GO TO 2200-EXIT
+           END-IF
+
+           MOVE WS-CHECKPT-ARG TO LO-CHECKPT-FILE
+           OPEN OUTPUT CHECKPTFILE
+           MOVE WS-LAST-COMPLETED TO CHECKPTFILE-RECORD
+           WRITE CHECKPTFILE-RECORD
+           CLOSE CHECKPTFILE.
+
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-SCAN-MEMBER-PARA
+      * The per-member pipeline: tokenize, populate the variable
+      * table, index it, open this member's report/xref files, walk
+      * the procedure division running every statement-level check,
+      * run the table-level checks that don't need a statement walk,
+      * close the files, and fold this member's fields into the
+      * shop-wide summary.
+      *----------------------------------------------------------------
+       3000-SCAN-MEMBER-PARA.
+           DISPLAY "DRIVER: SCANNING " FUNCTION TRIM(WS-CURRENT-MEMBER)
+
+           CALL "PARSER" USING WS-CURRENT-MEMBER LI-AST WS-SRC-FORMAT
+               WS-COPYBOOK-DIR
+           CALL "POPULATE_VARS" USING LI-AST LI-VARIABLES
+               WS-PROCEDURE-DIV-INDEX
+           CALL "BUILD_VAR_INDEX" USING LI-VARIABLES LI-VAR-INDEX-TABLE
+
+           MOVE "UNKNOWN" TO WS-CURRENT-PROGRAM
+           IF LI-VARS-COUNT > 0
+               MOVE LI-VAR-PROGRAM(1) TO WS-CURRENT-PROGRAM
+           END-IF
+
+           PERFORM 3100-OPEN-MEMBER-REPORTS-PARA
+           PERFORM 3300-WALK-TOKENS-PARA
+           PERFORM 3600-CHECK-VALUE-FIT-PARA
+           PERFORM 3700-CHECK-REDEFINES-PARA
+           PERFORM 3800-CHECK-COND88-PARA
+           PERFORM 3900-CHECK-DEAD-FIELDS-PARA
+           PERFORM 3950-CLOSE-MEMBER-REPORTS-PARA
+           PERFORM 3960-FOLD-SUMMARY-PARA.
+
+      *----------------------------------------------------------------
+      * 3100-OPEN-MEMBER-REPORTS-PARA
+      * Opens this member's findings report and its cross-reference
+      * listing, each stamped with the scan run time and (for MEMBER
+      * mode) the caller-supplied version tag.
+      *----------------------------------------------------------------
+       3100-OPEN-MEMBER-REPORTS-PARA.
+           STRING FUNCTION TRIM(WS-CURRENT-MEMBER) ".RPT"
+               DELIMITED BY SIZE INTO LO-REPORT-FILE
+           END-STRING
+           STRING FUNCTION TRIM(WS-CURRENT-MEMBER) ".XREF"
+               DELIMITED BY SIZE INTO LO-XREF-FILE
+           END-STRING
+
+           OPEN OUTPUT REPORTFILE
+           MOVE SPACE TO WS-REPORT-LINE
+           STRING "FINDINGS REPORT - MEMBER " FUNCTION TRIM
+               (WS-CURRENT-MEMBER) " - PROGRAM " FUNCTION TRIM
+               (WS-CURRENT-PROGRAM) DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO REPORTFILE-RECORD
+           WRITE REPORTFILE-RECORD
+
+           MOVE SPACE TO WS-REPORT-LINE
+           STRING "SCANNED AT " WS-SCAN-TIMESTAMP " VERSION-TAG "
+               FUNCTION TRIM(WS-VERSION-TAG) DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO REPORTFILE-RECORD
+           WRITE REPORTFILE-RECORD
+
+           MOVE SPACE TO REPORTFILE-RECORD
+           MOVE "SEVERITY  PROGRAM    LINE  FIELD/PARAGRAPH"
+               TO REPORTFILE-RECORD
+           WRITE REPORTFILE-RECORD
+
+           OPEN OUTPUT XREFFILE
+           MOVE SPACE TO XREFFILE-RECORD
+           STRING "XREF - MEMBER " FUNCTION TRIM(WS-CURRENT-MEMBER)
+               DELIMITED BY SIZE INTO XREFFILE-RECORD
+           END-STRING
+           WRITE XREFFILE-RECORD.
+
+      *----------------------------------------------------------------
+      * 3950-CLOSE-MEMBER-REPORTS-PARA
+      *----------------------------------------------------------------
+       3950-CLOSE-MEMBER-REPORTS-PARA.
+           CLOSE REPORTFILE
+           CLOSE XREFFILE.
+
+      *----------------------------------------------------------------
+      * 3300-WALK-TOKENS-PARA
+      * Single pass over this member's token stream. Tracks the
+      * enclosing paragraph name (a token alone on its own source
+      * line, past the PROCEDURE DIVISION header - PARSER keeps line
+      * numbers on every node for exactly this), marks every field
+      * reference for the dead-field cross-reference, and dispatches
+      * MOVE/arithmetic/CALL statements to their checks, restricted
+      * to the diff line range when one was given.
+      *----------------------------------------------------------------
+       3300-WALK-TOKENS-PARA.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LI-VARS-COUNT
+               MOVE "N" TO WS-VAR-HIT(WS-I)
+               ADD 1 TO WS-I
+           END-PERFORM
+
+           MOVE SPACE TO WS-CURRENT-PARA
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LI-AST-NODE-COUNT
+               MOVE LI-AST-NODE(WS-I) TO WS-TOK
+               PERFORM 3305-TRACK-PROGRAM-PARA
+               PERFORM 3310-UPDATE-CONTEXT-PARA THRU 3310-EXIT
+
+               IF WS-PROCEDURE-DIV-INDEX > 0 AND
+               WS-I >= WS-PROCEDURE-DIV-INDEX AND WS-TOK <> "."
+                   PERFORM 3390-MARK-XREF-HIT-PARA
+                   IF LI-AST-LINE-NUM(WS-I) >= WS-DIFF-START AND
+                   LI-AST-LINE-NUM(WS-I) <= WS-DIFF-END
+                       MOVE LI-AST-LINE-NUM(WS-I) TO WS-FIND-LINE-NUM
+                       PERFORM 3395-CHECK-SUBSCRIPT-PARA
+                       PERFORM 3320-DISPATCH-STATEMENT-PARA
+                   END-IF
+               END-IF
+
+               ADD 1 TO WS-I
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 3305-TRACK-PROGRAM-PARA
+      * Re-points WS-CURRENT-PROGRAM every time a PROGRAM-ID header
+      * goes by, so findings from a contained/nested program are
+      * labeled under that program and not whichever PROGRAM-ID
+      * happened to come first in the member. PARSER splits a glued
+      * trailing period into its own "." node, so the program name is
+      * not necessarily the very next node - skip past any "." first.
+      *----------------------------------------------------------------
+       3305-TRACK-PROGRAM-PARA.
+           IF WS-TOK <> "PROGRAM-ID"
+               GO TO 3305-EXIT
+           END-IF
+
+           COMPUTE WS-NAME-SCAN-IDX = WS-I + 1
+           PERFORM UNTIL WS-NAME-SCAN-IDX > LI-AST-NODE-COUNT OR
+           LI-AST-NODE(WS-NAME-SCAN-IDX) <> "."
+               ADD 1 TO WS-NAME-SCAN-IDX
+           END-PERFORM
+           IF WS-NAME-SCAN-IDX <= LI-AST-NODE-COUNT
+               MOVE LI-AST-NODE(WS-NAME-SCAN-IDX) TO WS-CURRENT-PROGRAM
+           END-IF.
+
+       3305-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3310-UPDATE-CONTEXT-PARA
+      * A paragraph name is the one token that sits alone on its own
+      * source line (its own line number differs from the token
+      * before it and the token after it). Used only to label
+      * findings - a miss here never stops a check from firing.
+      *----------------------------------------------------------------
+       3310-UPDATE-CONTEXT-PARA.
+           IF WS-PROCEDURE-DIV-INDEX = 0 OR
+           WS-I < WS-PROCEDURE-DIV-INDEX OR WS-TOK = "."
+               GO TO 3310-EXIT
+           END-IF
+
+           MOVE LI-AST-LINE-NUM(WS-I) TO WS-THIS-LINE
+           IF WS-I = 1
+               MOVE 0 TO WS-PREV-LINE
+           ELSE
+               MOVE LI-AST-LINE-NUM(WS-I - 1) TO WS-PREV-LINE
+           END-IF
+           IF WS-I >= LI-AST-NODE-COUNT
+               MOVE 0 TO WS-NEXT-LINE
+           ELSE
+               MOVE LI-AST-LINE-NUM(WS-I + 1) TO WS-NEXT-LINE
+           END-IF
+
+           IF WS-THIS-LINE <> WS-PREV-LINE AND
+           WS-THIS-LINE <> WS-NEXT-LINE
+               MOVE WS-TOK TO WS-CURRENT-PARA
+           END-IF.
+
+       3310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3320-DISPATCH-STATEMENT-PARA
+      *----------------------------------------------------------------
+       3320-DISPATCH-STATEMENT-PARA.
+           EVALUATE WS-TOK
+               WHEN "MOVE"
+                   PERFORM 3400-CHECK-MOVE-PARA THRU 3400-EXIT
+               WHEN "COMPUTE"
+                   PERFORM 3500-CHECK-ARITH-PARA
+               WHEN "ADD"
+                   PERFORM 3500-CHECK-ARITH-PARA
+               WHEN "SUBTRACT"
+                   PERFORM 3500-CHECK-ARITH-PARA
+               WHEN "MULTIPLY"
+                   PERFORM 3500-CHECK-ARITH-PARA
+               WHEN "DIVIDE"
+                   PERFORM 3500-CHECK-ARITH-PARA
+               WHEN "CALL"
+                   PERFORM 3850-CHECK-CALL-PARA THRU 3850-EXIT
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * 3390-MARK-XREF-HIT-PARA
+      * Marks a field's row as referenced the moment its name turns
+      * up anywhere past the PROCEDURE DIVISION header, so
+      * 3900-CHECK-DEAD-FIELDS-PARA can report the ones that never do.
+      *----------------------------------------------------------------
+       3390-MARK-XREF-HIT-PARA.
+           CALL "FIND_VAR" USING WS-TOK LI-VARIABLES
+               LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+           IF WS-FIND-INDEX-OUT > 0
+               MOVE "Y" TO WS-VAR-HIT(WS-FIND-INDEX-OUT)
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3395-CHECK-SUBSCRIPT-PARA
+      * WS-TOK still carries a literal subscript glued onto the field
+      * name exactly as PARSER tokenized it (e.g. "WS-ARRAY(21)") -
+      * FIND_VAR's own STRIP-SUBSCRIPT-PARA already resolved the base
+      * field into WS-FIND-INDEX-OUT via 3390 above, so this only has
+      * to pull the subscript text back out and range-check it against
+      * LI-VAR-OCCURS. A variable subscript (not a numeric literal)
+      * cannot be range-checked here and is skipped.
+      *----------------------------------------------------------------
+       3395-CHECK-SUBSCRIPT-PARA.
+           UNSTRING WS-TOK DELIMITED BY "(" INTO WS-SUB-BASE WS-SUB-REST
+           END-UNSTRING
+
+           IF WS-SUB-BASE <> WS-TOK AND WS-FIND-INDEX-OUT > 0 AND
+           LI-VAR-OCCURS(WS-FIND-INDEX-OUT) > 0
+               UNSTRING WS-SUB-REST DELIMITED BY ")" INTO WS-SUB-TEXT
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-SUB-TEXT) IS NUMERIC
+                   COMPUTE WS-SUB-VAL = FUNCTION NUMVAL(WS-SUB-TEXT)
+                   IF WS-SUB-VAL < 1 OR
+                   WS-SUB-VAL > LI-VAR-OCCURS(WS-FIND-INDEX-OUT)
+                       MOVE WS-TOK TO WS-FIELD-TAG
+                       MOVE "SUBSCRIPT OUT OF OCCURS BOUNDS"
+                           TO WS-MESSAGE
+                       PERFORM 4000-WRITE-FINDING-PARA THRU 4000-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3400-CHECK-MOVE-PARA
+      * MOVE <src> TO <tgt> - flags a move across PICTURE classes
+      * (numeric mixed with alphabetic/alphanumeric) and a move that
+      * truncates because the target is narrower than the source.
+      *----------------------------------------------------------------
+       3400-CHECK-MOVE-PARA.
+           IF WS-I + 3 > LI-AST-NODE-COUNT OR
+           LI-AST-NODE(WS-I + 2) <> "TO"
+               GO TO 3400-EXIT
+           END-IF
+
+           MOVE LI-AST-NODE(WS-I + 1) TO WS-MOVE-SRC
+           MOVE LI-AST-NODE(WS-I + 3) TO WS-MOVE-TGT
+
+           CALL "FIND_VAR" USING WS-MOVE-SRC LI-VARIABLES
+               LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+           MOVE WS-FIND-INDEX-OUT TO WS-MOVE-SRC-ROW
+           CALL "FIND_VAR" USING WS-MOVE-TGT LI-VARIABLES
+               LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+           MOVE WS-FIND-INDEX-OUT TO WS-MOVE-TGT-ROW
+
+           IF WS-MOVE-SRC-ROW = 0 OR WS-MOVE-TGT-ROW = 0
+               GO TO 3400-EXIT
+           END-IF
+
+           IF LI-VAR-TYPE(WS-MOVE-SRC-ROW) <>
+           LI-VAR-TYPE(WS-MOVE-TGT-ROW) AND
+           (LI-VAR-TYPE(WS-MOVE-SRC-ROW) = "9" OR
+           LI-VAR-TYPE(WS-MOVE-TGT-ROW) = "9")
+               MOVE "MOVE MIXES PICTURE CLASSES" TO WS-MESSAGE
+               PERFORM 4000-WRITE-FINDING-PARA THRU 4000-EXIT
+           ELSE
+               IF LI-VAR-SIZE(WS-MOVE-TGT-ROW) <
+               LI-VAR-SIZE(WS-MOVE-SRC-ROW)
+                   MOVE "MOVE TRUNCATES - TARGET NARROWER"
+                       TO WS-MESSAGE
+                   PERFORM 4000-WRITE-FINDING-PARA THRU 4000-EXIT
+               END-IF
+           END-IF.
+
+       3400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3500-CHECK-ARITH-PARA
+      * COMPUTE/ADD/SUBTRACT/MULTIPLY/DIVIDE - sums the whole-number
+      * digit count of every operand resolvable in the variable table
+      * as a worst-case estimate of the result's digit count, and
+      * flags the statement when that estimate exceeds the receiving
+      * field's own whole-number capacity.
+      *----------------------------------------------------------------
+       3500-CHECK-ARITH-PARA.
+           MOVE SPACE TO WS-ARITH-TGT
+           MOVE 0 TO WS-ARITH-MAX-DIGITS
+           MOVE WS-I TO WS-J
+
+           IF WS-TOK = "COMPUTE"
+               IF WS-J + 2 <= LI-AST-NODE-COUNT AND
+               LI-AST-NODE(WS-J + 2) = "="
+                   MOVE LI-AST-NODE(WS-J + 1) TO WS-ARITH-TGT
+               END-IF
+               ADD 3 TO WS-J
+           ELSE
+               PERFORM 3510-FIND-ARITH-TARGET-PARA
+               ADD 1 TO WS-J
+           END-IF
+
+           PERFORM UNTIL WS-J > LI-AST-NODE-COUNT OR
+           LI-AST-NODE(WS-J) = "."
+               MOVE LI-AST-NODE(WS-J) TO WS-TOK
+               IF WS-TOK <> "+" AND WS-TOK <> "-" AND WS-TOK <> "*"
+               AND WS-TOK <> "/" AND WS-TOK <> "TO" AND
+               WS-TOK <> "BY" AND WS-TOK <> "GIVING" AND
+               WS-TOK <> "ROUNDED"
+                   CALL "FIND_VAR" USING WS-TOK LI-VARIABLES
+                       LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+                   MOVE WS-FIND-INDEX-OUT TO WS-ARITH-OPERAND-ROW
+                   IF WS-ARITH-OPERAND-ROW > 0
+                       COMPUTE WS-K =
+                           LI-VAR-SIZE(WS-ARITH-OPERAND-ROW) -
+                           LI-VAR-DECIMALS(WS-ARITH-OPERAND-ROW)
+                       ADD WS-K TO WS-ARITH-MAX-DIGITS
+                   END-IF
+               END-IF
+               ADD 1 TO WS-J
+           END-PERFORM
+
+           CALL "FIND_VAR" USING WS-ARITH-TGT LI-VARIABLES
+               LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+           MOVE WS-FIND-INDEX-OUT TO WS-ARITH-TGT-ROW
+
+           IF WS-ARITH-TGT-ROW > 0
+               COMPUTE WS-K = LI-VAR-SIZE(WS-ARITH-TGT-ROW) -
+                   LI-VAR-DECIMALS(WS-ARITH-TGT-ROW)
+               IF WS-ARITH-MAX-DIGITS > WS-K
+                   MOVE "ARITHMETIC RESULT MAY OVERFLOW TARGET"
+                       TO WS-MESSAGE
+                   PERFORM 4000-WRITE-FINDING-PARA THRU 4000-EXIT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3510-FIND-ARITH-TARGET-PARA
+      * ADD/SUBTRACT/MULTIPLY/DIVIDE have no "=" to anchor on, so the
+      * receiving field is taken to be the last operand before the
+      * statement's closing period (true for every form without an
+      * explicit GIVING, which names its own target the same way).
+      *----------------------------------------------------------------
+       3510-FIND-ARITH-TARGET-PARA.
+           MOVE WS-J TO WS-K
+           PERFORM UNTIL WS-K > LI-AST-NODE-COUNT OR
+           LI-AST-NODE(WS-K) = "."
+               IF LI-AST-NODE(WS-K) <> "+" AND
+               LI-AST-NODE(WS-K) <> "-" AND
+               LI-AST-NODE(WS-K) <> "*" AND
+               LI-AST-NODE(WS-K) <> "/" AND
+               LI-AST-NODE(WS-K) <> "TO" AND
+               LI-AST-NODE(WS-K) <> "BY" AND
+               LI-AST-NODE(WS-K) <> "GIVING" AND
+               LI-AST-NODE(WS-K) <> "ROUNDED"
+                   MOVE LI-AST-NODE(WS-K) TO WS-ARITH-TGT
+               END-IF
+               ADD 1 TO WS-K
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 3850-CHECK-CALL-PARA
+      * Writes one caller/target line per CALL statement to the
+      * shop-wide call-map. A literal target is a static call; a
+      * target that also resolves as a data name is
+      * a CALL-by-variable and is labeled as such since the real
+      * target is only known at run time.
+      *----------------------------------------------------------------
+       3850-CHECK-CALL-PARA.
+           IF WS-I + 1 > LI-AST-NODE-COUNT
+               GO TO 3850-EXIT
+           END-IF
+
+           MOVE LI-AST-NODE(WS-I + 1) TO WS-CALL-TARGET
+           CALL "FIND_VAR" USING WS-CALL-TARGET LI-VARIABLES
+               LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+
+           MOVE SPACE TO CALLMAPFILE-RECORD
+           IF WS-FIND-INDEX-OUT > 0
+               STRING FUNCTION TRIM(WS-CURRENT-PROGRAM) " -> "
+                   FUNCTION TRIM(WS-CALL-TARGET)
+                   " (CALL BY VARIABLE)" DELIMITED BY SIZE
+                   INTO CALLMAPFILE-RECORD
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-CURRENT-PROGRAM) " -> "
+                   FUNCTION TRIM(WS-CALL-TARGET) DELIMITED BY SIZE
+                   INTO CALLMAPFILE-RECORD
+               END-STRING
+           END-IF
+           WRITE CALLMAPFILE-RECORD.
+
+       3850-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3600-CHECK-VALUE-FIT-PARA
+      * Flags a VALUE literal that does not fit the field's own
+      * PICTURE size. Level-88 condition values are cross-checked
+      * separately in 3800, against their parent's size rather than
+      * their own.
+      *----------------------------------------------------------------
+       3600-CHECK-VALUE-FIT-PARA.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LI-VARS-COUNT
+               MOVE LI-VAR-PROGRAM(WS-I) TO WS-CURRENT-PROGRAM
+               MOVE LI-VAR-LINE-NUM(WS-I) TO WS-FIND-LINE-NUM
+               IF LI-VAR-VALUE(WS-I) <> SPACE AND
+               LI-VAR-IS-COND(WS-I) = "N" AND
+               LI-VAR-TYPE(WS-I) = "9"
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM
+                       (LI-VAR-VALUE(WS-I))) TO WS-LIT-LEN
+                   IF LI-VAR-VALUE(WS-I)(1:1) = "-" OR
+                   LI-VAR-VALUE(WS-I)(1:1) = "+"
+                       SUBTRACT 1 FROM WS-LIT-LEN
+                   END-IF
+                   IF LI-VAR-DECIMALS(WS-I) > 0
+                       SUBTRACT 1 FROM WS-LIT-LEN
+                   END-IF
+                   IF WS-LIT-LEN > LI-VAR-SIZE(WS-I)
+                       MOVE LI-VAR-NAME(WS-I) TO WS-FIELD-TAG
+                       MOVE "VALUE LITERAL WIDER THAN PICTURE"
+                           TO WS-MESSAGE
+                       PERFORM 4000-WRITE-FINDING-PARA THRU 4000-EXIT
+                   END-IF
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 3700-CHECK-REDEFINES-PARA
+      * Flags a REDEFINES pair whose total byte length (PIC size
+      * times any OCCURS factor) does not line up.
+      *----------------------------------------------------------------
+       3700-CHECK-REDEFINES-PARA.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LI-VARS-COUNT
+               MOVE LI-VAR-PROGRAM(WS-I) TO WS-CURRENT-PROGRAM
+               MOVE LI-VAR-LINE-NUM(WS-I) TO WS-FIND-LINE-NUM
+               IF LI-VAR-REDEFINES(WS-I) <> SPACE
+                   MOVE LI-VAR-REDEFINES(WS-I) TO WS-FIND-SEARCH
+                   CALL "FIND_VAR" USING WS-FIND-SEARCH LI-VARIABLES
+                       LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+                   IF WS-FIND-INDEX-OUT > 0
+                       MOVE LI-VAR-SIZE(WS-I) TO WS-REDEF-SIZE
+                       IF LI-VAR-OCCURS(WS-I) > 0
+                           MULTIPLY LI-VAR-OCCURS(WS-I) BY
+                               WS-REDEF-SIZE
+                       END-IF
+                       MOVE LI-VAR-SIZE(WS-FIND-INDEX-OUT) TO
+                           WS-BASE-SIZE
+                       IF LI-VAR-OCCURS(WS-FIND-INDEX-OUT) > 0
+                           MULTIPLY LI-VAR-OCCURS(WS-FIND-INDEX-OUT)
+                               BY WS-BASE-SIZE
+                       END-IF
+                       IF WS-REDEF-SIZE <> WS-BASE-SIZE
+                           MOVE LI-VAR-NAME(WS-I) TO WS-FIELD-TAG
+                           MOVE "REDEFINES SIZE MISMATCH"
+                               TO WS-MESSAGE
+                           PERFORM 4000-WRITE-FINDING-PARA
+                               THRU 4000-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 3800-CHECK-COND88-PARA
+      * Cross-checks every level-88 condition's VALUE literal against
+      * its parent field's PICTURE size.
+      *----------------------------------------------------------------
+       3800-CHECK-COND88-PARA.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LI-VARS-COUNT
+               MOVE LI-VAR-PROGRAM(WS-I) TO WS-CURRENT-PROGRAM
+               MOVE LI-VAR-LINE-NUM(WS-I) TO WS-FIND-LINE-NUM
+               IF LI-VAR-IS-COND(WS-I) = "Y" AND
+               LI-VAR-VALUE(WS-I) <> SPACE
+                   MOVE LI-VAR-PARENT(WS-I) TO WS-FIND-SEARCH
+                   CALL "FIND_VAR" USING WS-FIND-SEARCH LI-VARIABLES
+                       LI-VAR-INDEX-TABLE WS-FIND-INDEX-OUT
+                   MOVE WS-FIND-INDEX-OUT TO WS-PARENT-ROW
+                   IF WS-PARENT-ROW > 0 AND
+                   LI-VAR-TYPE(WS-PARENT-ROW) = "9"
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM
+                           (LI-VAR-VALUE(WS-I))) TO WS-LIT-LEN
+                       IF LI-VAR-VALUE(WS-I)(1:1) = "-" OR
+                       LI-VAR-VALUE(WS-I)(1:1) = "+"
+                           SUBTRACT 1 FROM WS-LIT-LEN
+                       END-IF
+                       IF WS-LIT-LEN > LI-VAR-SIZE(WS-PARENT-ROW)
+                           MOVE LI-VAR-NAME(WS-I) TO WS-FIELD-TAG
+                           MOVE
+                           "88-LEVEL VALUE WIDER THAN PARENT PICTURE"
+                               TO WS-MESSAGE
+                           PERFORM 4000-WRITE-FINDING-PARA
+                               THRU 4000-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 3900-CHECK-DEAD-FIELDS-PARA
+      * Writes the cross-reference of every declared field against
+      * whether the procedure division ever referenced it, and flags
+      * the ones that never were. FILLER is skipped - it is never
+      * meant to be referenced by name.
+      *----------------------------------------------------------------
+       3900-CHECK-DEAD-FIELDS-PARA.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LI-VARS-COUNT
+               MOVE LI-VAR-PROGRAM(WS-I) TO WS-CURRENT-PROGRAM
+               MOVE LI-VAR-LINE-NUM(WS-I) TO WS-FIND-LINE-NUM
+               IF LI-VAR-NAME(WS-I) <> "FILLER" AND
+               WS-PROCEDURE-DIV-INDEX > 0
+                   MOVE SPACE TO XREFFILE-RECORD
+                   IF WS-VAR-HIT(WS-I) = "Y"
+                       STRING FUNCTION TRIM(LI-VAR-NAME(WS-I))
+                           " DECLARED LINE "
+                           LI-VAR-LINE-NUM(WS-I) " REFERENCED"
+                           DELIMITED BY SIZE INTO XREFFILE-RECORD
+                       END-STRING
+                   ELSE
+                       STRING FUNCTION TRIM(LI-VAR-NAME(WS-I))
+                           " DECLARED LINE "
+                           LI-VAR-LINE-NUM(WS-I)
+                           " *** NEVER REFERENCED ***"
+                           DELIMITED BY SIZE INTO XREFFILE-RECORD
+                       END-STRING
+                       MOVE LI-VAR-NAME(WS-I) TO WS-FIELD-TAG
+                       MOVE "FIELD NEVER REFERENCED" TO WS-MESSAGE
+                       MOVE "INFO" TO WS-SEVERITY
+                       PERFORM 4000-WRITE-FINDING-PARA THRU 4000-EXIT
+                       MOVE "WARNING" TO WS-SEVERITY
+                   END-IF
+                   WRITE XREFFILE-RECORD
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 3960-FOLD-SUMMARY-PARA
+      * Folds this member's fields into the shop-wide PICTURE usage
+      * summary - counts by type, by USAGE, and a size-bucket
+      * histogram.
+      *----------------------------------------------------------------
+       3960-FOLD-SUMMARY-PARA.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > LI-VARS-COUNT
+               IF LI-VAR-NAME(WS-I) <> "FILLER" AND
+               LI-VAR-IS-COND(WS-I) = "N"
+                   ADD 1 TO WK-SUM-FIELD-COUNT
+                   EVALUATE LI-VAR-TYPE(WS-I)
+                       WHEN "9"
+                           ADD 1 TO WK-SUM-TYPE-9
+                       WHEN "X"
+                           ADD 1 TO WK-SUM-TYPE-X
+                       WHEN "A"
+                           ADD 1 TO WK-SUM-TYPE-A
+                       WHEN OTHER
+                           ADD 1 TO WK-SUM-TYPE-EDIT
+                   END-EVALUATE
+
+                   EVALUATE TRUE
+                       WHEN LI-VAR-USAGE(WS-I) = SPACE OR
+                       LI-VAR-USAGE(WS-I) = "DISPLAY"
+                           ADD 1 TO WK-SUM-USAGE-DISPLAY
+                       WHEN LI-VAR-USAGE(WS-I) = "COMP-3" OR
+                       LI-VAR-USAGE(WS-I) = "PACKED-DECIMAL"
+                           ADD 1 TO WK-SUM-USAGE-COMP3
+                       WHEN LI-VAR-USAGE(WS-I) (1:4) = "COMP" OR
+                       LI-VAR-USAGE(WS-I) = "BINARY"
+                           ADD 1 TO WK-SUM-USAGE-COMP
+                       WHEN OTHER
+                           ADD 1 TO WK-SUM-USAGE-OTHER
+                   END-EVALUATE
+
+                   EVALUATE TRUE
+                       WHEN LI-VAR-SIZE(WS-I) < 5
+                           ADD 1 TO WK-SUM-BUCKET-1-4
+                       WHEN LI-VAR-SIZE(WS-I) < 10
+                           ADD 1 TO WK-SUM-BUCKET-5-9
+                       WHEN LI-VAR-SIZE(WS-I) < 19
+                           ADD 1 TO WK-SUM-BUCKET-10-18
+                       WHEN OTHER
+                           ADD 1 TO WK-SUM-BUCKET-19-UP
+                   END-EVALUATE
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-FINDING-PARA
+      * Appends one line to the current member's findings report,
+      * unless the PROGRAM-ID/field-or-paragraph pair is named in the
+      * suppression list. WS-SEVERITY defaults to WARNING when the
+      * caller has not set a different one.
+      *----------------------------------------------------------------
+       4000-WRITE-FINDING-PARA.
+           IF WS-SEVERITY = SPACE
+               MOVE "WARNING" TO WS-SEVERITY
+           END-IF
+
+           MOVE 1 TO WS-J
+           MOVE "N" TO WS-FOUND-SUPPRESSED
+           PERFORM UNTIL WS-J > WK-SUPPRESS-COUNT OR
+           WS-FOUND-SUPPRESSED = "Y"
+               IF FUNCTION TRIM(WK-SUPP-PROGRAM(WS-J)) =
+               FUNCTION TRIM(WS-CURRENT-PROGRAM) AND
+               FUNCTION TRIM(WK-SUPP-FIELD(WS-J)) =
+               FUNCTION TRIM(WS-FIELD-TAG)
+                   MOVE "Y" TO WS-FOUND-SUPPRESSED
+               END-IF
+               ADD 1 TO WS-J
+           END-PERFORM
+
+           IF WS-FOUND-SUPPRESSED = "Y"
+               MOVE SPACE TO WS-SEVERITY
+               MOVE SPACE TO WS-FIELD-TAG
+               MOVE 0 TO WS-FIND-LINE-NUM
+               GO TO 4000-EXIT
+           END-IF
+
+           IF WS-FIELD-TAG = SPACE
+               MOVE WS-CURRENT-PARA TO WS-FIELD-TAG
+           END-IF
+
+           ADD 1 TO WS-FINDING-COUNT
+           MOVE SPACE TO WS-REPORT-LINE
+           STRING WS-SEVERITY SPACE FUNCTION TRIM(WS-CURRENT-PROGRAM)
+               "  LINE " WS-FIND-LINE-NUM SPACE
+               FUNCTION TRIM(WS-FIELD-TAG) " - "
+               FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO REPORTFILE-RECORD
+           WRITE REPORTFILE-RECORD
+
+           MOVE SPACE TO WS-SEVERITY
+           MOVE SPACE TO WS-FIELD-TAG
+           MOVE 0 TO WS-FIND-LINE-NUM.
+
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-WRITE-SUMMARY-PARA
+      * Writes the shop-wide PICTURE usage summary accumulated across
+      * every member this run scanned and closes the call-map file
+      * opened back in 0000-MAINLINE.
+      *----------------------------------------------------------------
+       9000-WRITE-SUMMARY-PARA.
+           IF WS-CALLMAP-OPEN = "Y"
+               CLOSE CALLMAPFILE
+           END-IF
+
+           OPEN OUTPUT SUMMARYFILE
+
+           MOVE SPACE TO SUMMARYFILE-RECORD
+           MOVE "SHOP-WIDE PICTURE USAGE SUMMARY" TO SUMMARYFILE-RECORD
+           WRITE SUMMARYFILE-RECORD
+
+           MOVE SPACE TO SUMMARYFILE-RECORD
+           STRING "TOTAL FIELDS SCANNED: " WK-SUM-FIELD-COUNT
+               DELIMITED BY SIZE INTO SUMMARYFILE-RECORD
+           END-STRING
+           WRITE SUMMARYFILE-RECORD
+
+           MOVE SPACE TO SUMMARYFILE-RECORD
+           STRING "TYPE 9: " WK-SUM-TYPE-9 "  TYPE X: " WK-SUM-TYPE-X
+               "  TYPE A: " WK-SUM-TYPE-A "  EDITED: "
+               WK-SUM-TYPE-EDIT DELIMITED BY SIZE
+               INTO SUMMARYFILE-RECORD
+           END-STRING
+           WRITE SUMMARYFILE-RECORD
+
+           MOVE SPACE TO SUMMARYFILE-RECORD
+           STRING "USAGE DISPLAY: " WK-SUM-USAGE-DISPLAY
+               "  COMP: " WK-SUM-USAGE-COMP "  COMP-3: "
+               WK-SUM-USAGE-COMP3 "  OTHER: " WK-SUM-USAGE-OTHER
+               DELIMITED BY SIZE INTO SUMMARYFILE-RECORD
+           END-STRING
+           WRITE SUMMARYFILE-RECORD
+
+           MOVE SPACE TO SUMMARYFILE-RECORD
+           STRING "SIZE 1-4: " WK-SUM-BUCKET-1-4 "  5-9: "
+               WK-SUM-BUCKET-5-9 "  10-18: " WK-SUM-BUCKET-10-18
+               "  19+: " WK-SUM-BUCKET-19-UP DELIMITED BY SIZE
+               INTO SUMMARYFILE-RECORD
+           END-STRING
+           WRITE SUMMARYFILE-RECORD
+
+           CLOSE SUMMARYFILE.
